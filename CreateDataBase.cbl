@@ -1,36 +1,101 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CREATE-DATA-BASE.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT ARTICULOS-ARCHIVO
-       ASSIGN TO "articulos.dat"
-       ORGANIZATION IS INDEXED
-       RECORD KEY IS ARTICULOS-ID
-       ACCESS MODE IS DYNAMIC.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD ARTICULOS-ARCHIVO.
-       01 ARTICULOS-REGISTRO.
-           05 ARTICULOS-ID PIC 9(2).
-           05 ARTICULOS-PRODUCTO PIC X(30).
-           05 ARTICULOS-MARCA PIC X(20).
-           05 ARTICULOS-PRECIO PIC 9999V99.
-
-       WORKING-STORAGE SECTION.
-       PROCEDURE DIVISION.
-       APERTURA.
-           OPEN OUTPUT ARTICULOS-ARCHIVO.
-       CIERRE.
-           CLOSE ARTICULOS-ARCHIVO.
-       DISPLAY "Se ha creado el archivo correctamente."
-            STOP RUN.
-       END PROGRAM CREATE-DATA-BASE.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CREATE-DATA-BASE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARTICULOS-ARCHIVO
+       ASSIGN TO "articulos.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS ARTICULOS-ID
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS ARCHIVO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARTICULOS-ARCHIVO.
+       01 ARTICULOS-REGISTRO.
+           05 ARTICULOS-ID PIC 9(4).
+           05 ARTICULOS-PRODUCTO PIC X(30).
+           05 ARTICULOS-MARCA PIC X(20).
+           05 ARTICULOS-PRECIO PIC 9999V99.
+           05 ARTICULOS-CANTIDAD PIC 9(5).
+           05 ARTICULOS-CATEGORIA PIC X(15).
+           05 ARTICULOS-PROVEEDOR-ID PIC 9(4).
+
+       WORKING-STORAGE SECTION.
+       77 ARCHIVO-STATUS PIC XX.
+       77 ARCHIVO-CON-DATOS PIC X VALUE "N".
+       77 RESULT-CODE PIC 9(2) COMP-5.
+       77 RESPALDO-EXITOSO PIC X VALUE "S".
+       01 NOMBRE-ORIGINAL PIC X(13) VALUE "articulos.dat".
+       01 NOMBRE-BACKUP PIC X(30).
+       01 FECHA-ACTUAL PIC 9(8).
+
+       PROCEDURE DIVISION.
+       APERTURA.
+           PERFORM VERIFICA-ARCHIVO-EXISTENTE.
+           IF ARCHIVO-CON-DATOS = "S"
+               PERFORM RESPALDA-ARCHIVO
+               IF RESPALDO-EXITOSO NOT = "S"
+                   GOBACK.
+           OPEN OUTPUT ARTICULOS-ARCHIVO.
+           IF ARCHIVO-STATUS NOT = "00"
+               PERFORM MUESTRA-ERROR-ARCHIVO
+               GOBACK.
+       CIERRE.
+           CLOSE ARTICULOS-ARCHIVO.
+       DISPLAY "Se ha creado el archivo correctamente."
+            GOBACK.
+
+       MUESTRA-ERROR-ARCHIVO.
+           DISPLAY "No se pudo crear el archivo de articulos.".
+           EVALUATE ARCHIVO-STATUS
+               WHEN "37"
+                   DISPLAY "No hay permisos para crear el archivo."
+               WHEN "93"
+                   DISPLAY "El archivo esta en uso por otro proceso."
+               WHEN OTHER
+                   DISPLAY "Codigo de estado: " ARCHIVO-STATUS
+           END-EVALUATE.
+
+       VERIFICA-ARCHIVO-EXISTENTE.
+           MOVE "N" TO ARCHIVO-CON-DATOS.
+           OPEN INPUT ARTICULOS-ARCHIVO.
+           IF ARCHIVO-STATUS = "00"
+               READ ARTICULOS-ARCHIVO NEXT RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE "S" TO ARCHIVO-CON-DATOS
+               END-READ
+               CLOSE ARTICULOS-ARCHIVO.
+
+       RESPALDA-ARCHIVO.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO FECHA-ACTUAL.
+           MOVE SPACE TO NOMBRE-BACKUP.
+           STRING "articulos_" DELIMITED BY SIZE
+               FECHA-ACTUAL DELIMITED BY SIZE
+               ".bak" DELIMITED BY SIZE
+               INTO NOMBRE-BACKUP.
+           CALL "CBL_RENAME_FILE" USING NOMBRE-ORIGINAL NOMBRE-BACKUP
+               RETURNING RESULT-CODE.
+           IF RESULT-CODE NOT = ZERO
+               MOVE "N" TO RESPALDO-EXITOSO
+               DISPLAY "No se pudo respaldar articulos.dat (codigo "
+                   RESULT-CODE ")."
+               DISPLAY "No se creara un archivo nuevo para evitar"
+               DISPLAY "perder los datos existentes."
+           ELSE
+               MOVE "S" TO RESPALDO-EXITOSO
+               DISPLAY "El archivo articulos.dat ya contenía datos."
+               DISPLAY "Se respaldó como " NOMBRE-BACKUP
+                   " antes de crear uno nuevo.".
+
+       END PROGRAM CREATE-DATA-BASE.
