@@ -1,61 +1,189 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. READ-DATA-BASE.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE CONTROL.
-       SELECT ARTICULOS-ARCHIVO
-       ASSIGN TO "articulos.dat"
-       ORGANIZATION IS INDEXED
-       RECORD KEY IS ARTICULOS-ID
-       ACCESS MODE IS DYNAMIC.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD ARTICULOS-ARCHIVO.
-       01 ARTICULOS-REGISTRO.
-           05 ARTICULOS-ID PIC 9(2).
-           05 ARTICULOS-PRODUCTO X(30).
-           05 ARTICULOS-MARCA X(20).
-           05 ARTICULOS-PRECIO 9999V99.
-
-
-       WORKING-STORAGE SECTION.
-       77 LEE-TODO PIC X.
-
-       PROCEDURE DIVISION.
-
-       PERFORM APERTURA.
-       MOVE "0" TO LEE-TODO.
-       PERFORM LEE-SIGUIENTE-REGISTRO.
-           IF LEE-TODO = "1"
-               DISPLAY "No se encontraron registros."
-           ELSE
-               PERFORM MUESTRA UNTIL LEE-TODO = "1".
-       PERFORM CIERRE.
-       STOP RUN.
-
-       APERTURA.
-           OPEN I-O ARTICULOS-ARCHIVO.
-
-       CIERRE.
-           CLOSE ARTICULOS-ARCHIVO.
-
-       MUESTRA.
-           DISPLAY "ID: " ARTICULOS-ID
-           " Producto: " ARTICULOS-PRODUCTO
-           " Marca: " ARTICULOS-MARCA
-           " Precio: " ARTICULOS-PRECIO.
-           PERFORM LEE-SIGUIENTE-REGISTRO.
-
-       LEE-SIGUIENTE-REGISTRO.
-           READ ARTICULOS-ARCHIVO NEXT RECORD
-           AT END MOVE "1" TO LEE-TODO.
-
-       END PROGRAM READ-DATA-BASE.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. READ-DATA-BASE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARTICULOS-ARCHIVO
+       ASSIGN TO "articulos.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS ARTICULOS-ID
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS ARCHIVO-STATUS.
+
+       SELECT PROVEEDORES-ARCHIVO
+       ASSIGN TO "proveedores.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS PROVEEDORES-ID
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS PROVEEDOR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARTICULOS-ARCHIVO.
+       01 ARTICULOS-REGISTRO.
+           05 ARTICULOS-ID PIC 9(4).
+           05 ARTICULOS-PRODUCTO PIC X(30).
+           05 ARTICULOS-MARCA PIC X(20).
+           05 ARTICULOS-PRECIO PIC 9999V99.
+           05 ARTICULOS-CANTIDAD PIC 9(5).
+           05 ARTICULOS-CATEGORIA PIC X(15).
+           05 ARTICULOS-PROVEEDOR-ID PIC 9(4).
+
+       FD PROVEEDORES-ARCHIVO.
+       COPY "PROVEEDORES.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 LEE-TODO PIC X.
+       77 MODO-CONSULTA PIC X.
+       77 ID-DESDE PIC 9(4).
+       77 ID-HASTA PIC 9(4).
+       77 CAMPO-ID PIC Z(5).
+       77 NO-ENCONTRADO PIC X.
+       77 ARCHIVO-STATUS PIC XX.
+       77 PROVEEDOR-STATUS PIC XX.
+       77 PROVEEDOR-DISPONIBLE PIC X VALUE "N".
+       77 PROVEEDOR-NOMBRE-MOSTRAR PIC X(30).
+
+       PROCEDURE DIVISION.
+
+       PERFORM APERTURA.
+       PERFORM PREGUNTA-MODO.
+       EVALUATE MODO-CONSULTA
+           WHEN "I"
+               PERFORM CONSULTA-UN-ID
+           WHEN "R"
+               PERFORM CONSULTA-RANGO
+           WHEN OTHER
+               PERFORM CONSULTA-TODO
+       END-EVALUATE.
+       PERFORM CIERRE.
+       GOBACK.
+
+       APERTURA.
+           OPEN I-O ARTICULOS-ARCHIVO.
+           IF ARCHIVO-STATUS NOT = "00"
+               PERFORM MUESTRA-ERROR-ARCHIVO
+               GOBACK.
+           OPEN INPUT PROVEEDORES-ARCHIVO.
+           IF PROVEEDOR-STATUS = "00"
+               MOVE "S" TO PROVEEDOR-DISPONIBLE
+           ELSE
+               MOVE "N" TO PROVEEDOR-DISPONIBLE.
+
+       CIERRE.
+           CLOSE ARTICULOS-ARCHIVO.
+           IF PROVEEDOR-DISPONIBLE = "S"
+               CLOSE PROVEEDORES-ARCHIVO.
+
+       MUESTRA-ERROR-ARCHIVO.
+           DISPLAY "No se pudo abrir el archivo de articulos.".
+           EVALUATE ARCHIVO-STATUS
+               WHEN "35"
+                   DISPLAY "El archivo articulos.dat no existe."
+                   DISPLAY "Ejecute primero CREATE-DATA-BASE."
+               WHEN "37"
+                   DISPLAY "No hay permisos para abrir el archivo."
+               WHEN "93"
+                   DISPLAY "El archivo esta en uso por otro proceso."
+               WHEN OTHER
+                   DISPLAY "Codigo de estado: " ARCHIVO-STATUS
+           END-EVALUATE.
+
+       PREGUNTA-MODO.
+           DISPLAY " ".
+           DISPLAY "¿Como desea consultar el inventario?".
+           DISPLAY "  T - Todos los articulos".
+           DISPLAY "  I - Un articulo por ID".
+           DISPLAY "  R - Un rango de ID".
+           ACCEPT MODO-CONSULTA.
+           IF MODO-CONSULTA = "i" MOVE "I" TO MODO-CONSULTA.
+           IF MODO-CONSULTA = "r" MOVE "R" TO MODO-CONSULTA.
+           IF MODO-CONSULTA = "t" MOVE "T" TO MODO-CONSULTA.
+
+       CONSULTA-TODO.
+           MOVE "0" TO LEE-TODO.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+           IF LEE-TODO = "1"
+               DISPLAY "No se encontraron registros."
+           ELSE
+               PERFORM MUESTRA UNTIL LEE-TODO = "1".
+
+       CONSULTA-UN-ID.
+           DISPLAY "Ingrese el ID a buscar (del 1 al 9999): ".
+           ACCEPT CAMPO-ID.
+           MOVE CAMPO-ID TO ARTICULOS-ID.
+           MOVE "N" TO NO-ENCONTRADO.
+           START ARTICULOS-ARCHIVO KEY IS EQUAL ARTICULOS-ID
+           INVALID KEY
+               MOVE "S" TO NO-ENCONTRADO.
+           IF NO-ENCONTRADO = "S"
+               DISPLAY "No se encontró el articulo " ARTICULOS-ID
+           ELSE
+               READ ARTICULOS-ARCHIVO NEXT RECORD
+                   AT END MOVE "S" TO NO-ENCONTRADO
+               END-READ
+               IF NO-ENCONTRADO = "S"
+                   DISPLAY "No se encontró el articulo."
+               ELSE
+                   PERFORM MUESTRA-REGISTRO.
+
+       CONSULTA-RANGO.
+           DISPLAY "Ingrese el ID inicial del rango: ".
+           ACCEPT CAMPO-ID.
+           MOVE CAMPO-ID TO ID-DESDE.
+           DISPLAY "Ingrese el ID final del rango: ".
+           ACCEPT CAMPO-ID.
+           MOVE CAMPO-ID TO ID-HASTA.
+           MOVE ID-DESDE TO ARTICULOS-ID.
+           MOVE "N" TO NO-ENCONTRADO.
+           START ARTICULOS-ARCHIVO KEY IS NOT LESS THAN ARTICULOS-ID
+           INVALID KEY
+               MOVE "S" TO NO-ENCONTRADO.
+           IF NO-ENCONTRADO = "S"
+               DISPLAY "No hay articulos en ese rango."
+           ELSE
+               PERFORM LEE-SIGUIENTE-REGISTRO
+               PERFORM MUESTRA-RANGO
+                   UNTIL LEE-TODO = "1" OR ARTICULOS-ID > ID-HASTA.
+
+       MUESTRA-RANGO.
+           IF ARTICULOS-ID <= ID-HASTA
+               PERFORM MUESTRA-REGISTRO
+               PERFORM LEE-SIGUIENTE-REGISTRO.
+
+       MUESTRA.
+           PERFORM MUESTRA-REGISTRO.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+
+       MUESTRA-REGISTRO.
+           PERFORM BUSCA-PROVEEDOR.
+           DISPLAY "ID: " ARTICULOS-ID
+           " Producto: " ARTICULOS-PRODUCTO
+           " Marca: " ARTICULOS-MARCA
+           " Precio: " ARTICULOS-PRECIO
+           " Proveedor: " PROVEEDOR-NOMBRE-MOSTRAR.
+
+       BUSCA-PROVEEDOR.
+           MOVE "Sin proveedor asignado" TO PROVEEDOR-NOMBRE-MOSTRAR.
+           IF PROVEEDOR-DISPONIBLE = "S" AND
+                   ARTICULOS-PROVEEDOR-ID NOT = ZERO
+               MOVE ARTICULOS-PROVEEDOR-ID TO PROVEEDORES-ID
+               MOVE "Desconocido" TO PROVEEDOR-NOMBRE-MOSTRAR
+               READ PROVEEDORES-ARCHIVO RECORD
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE PROVEEDORES-NOMBRE TO PROVEEDOR-NOMBRE-MOSTRAR.
+
+       LEE-SIGUIENTE-REGISTRO.
+           READ ARTICULOS-ARCHIVO NEXT RECORD
+           AT END MOVE "1" TO LEE-TODO.
+
+       END PROGRAM READ-DATA-BASE.
