@@ -1,91 +1,186 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DELETE-DATA-BASE.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT ARTICULOS-ARCHIVO
-       ASSIGN TO "articulos.dat"
-       ORGANIZATION IS INDEXED
-       RECORD KEY IS ARTICULOS-ID
-       ACCESS MODE IS DYNAMIC.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD ARTICULOS-ARCHIVO.
-       01 ARTICULOS-REGISTRO.
-           05 ARTICULOS-ID PIC 9(2).
-           05 ARTICULOS-PRODUCTO PIC X(30).
-           05 ARTICULOS-MARCA PIC X(20).
-           05 ARTICULOS-PRECIO PIC 9999V99.
-
-       WORKING-STORAGE SECTION.
-       77 SI-A-ELIMINAR PIC X.
-       77 REGISTRO-ENCONTRADO PIC X.
-       77 CAMPO-ARTICULOS-ID PIC Z(5).
-
-       PROCEDURE DIVISION.
-
-       OPEN I-O ARTICULOS-ARCHIVO.
-       PERFORM OBTENER-REGISTRO.
-       PERFORM ELIMINA-REGISTRO
-       UNTIL ARTICULOS-ID = ZEROES.
-       CLOSE ARTICULOS-ARCHIVO.
-       STOP RUN.
-
-       OBTENER-REGISTRO.
-           PERFORM INICIO-REGISTRO.
-           PERFORM INGRESO-ID.
-           MOVE "N" TO REGISTRO-ENCONTRADO.
-           PERFORM ENCUENTRA-REGISTRO
-           UNTIL REGISTRO-ENCONTRADO = "S" OR
-           ARTICULOS-ID = ZEROES.
-       INICIO-REGISTRO.
-           MOVE SPACE TO ARTICULOS-REGISTRO.
-           MOVE ZEROES TO ARTICULOS-ID.
-       INGRESO-ID.
-           DISPLAY " ".
-           DISPLAY "Ingrese ID (del 1 al 99)".
-           DISPLAY "Ingrese cualquier otra tecla para salir".
-           ACCEPT CAMPO-ARTICULOS-ID.
-           MOVE CAMPO-ARTICULOS-ID TO ARTICULOS-ID.
-       ENCUENTRA-REGISTRO.
-           PERFORM LEE-REGISTRO.
-           IF REGISTRO-ENCONTRADO = "N"
-               DISPLAY "No se encontró el registro".
-           PERFORM INGRESO-ID.
-       LEE-REGISTRO.
-           MOVE "S" TO REGISTRO-ENCONTRADO.
-           READ ARTICULOS-ARCHIVO RECORD INVALID KEY
-           MOVE "N" TO REGISTRO-ENCONTRADO.
-       ELIMINA-REGISTRO.
-           PERFORM MOSTRAR-TODO.
-           MOVE "Z" TO SI-A-ELIMINAR.
-           PERFORM PREGUNTA-ELIMINAR
-           UNTIL SI-A-ELIMINAR = "S" OR "N".
-           IF SI-A-ELIMINAR = "S"
-               PERFORM ELIMINAR.
-           PERFORM OBTENER-REGISTRO.
-       MOSTRAR-TODO.
-           DISPLAY " ".
-           DISPLAY "ID: " ARTICULOS-ID.
-           DISPLAY " Producto: " ARTICULOS-PRODUCTO.
-           DISPLAY " Marca: " ARTICULOS-MARCA.
-           DISPLAY " Precio: " ARTICULOS-PRECIO.
-       PREGUNTA-ELIMINAR.
-           DISPLAY "¿Seguro que quieres eliminar este registro?(S/N)".
-           ACCEPT SI-A-ELIMINAR.
-           IF SI-A-ELIMINAR = "s"
-               MOVE "S" TO SI-A-ELIMINAR.
-           IF SI-A-ELIMINAR NOT = "S"
-               MOVE "N" TO SI-A-ELIMINAR.
-       ELIMINAR.
-           DELETE ARTICULOS-ARCHIVO RECORD
-           INVALID KEY
-           DISPLAY "Error al eliminar el registro".
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DELETE-DATA-BASE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARTICULOS-ARCHIVO
+       ASSIGN TO "articulos.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS ARTICULOS-ID
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS ARCHIVO-STATUS.
+
+       SELECT HISTORIAL-ARCHIVO
+       ASSIGN TO "eliminaciones.dat"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS HIST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARTICULOS-ARCHIVO.
+       01 ARTICULOS-REGISTRO.
+           05 ARTICULOS-ID PIC 9(4).
+           05 ARTICULOS-PRODUCTO PIC X(30).
+           05 ARTICULOS-MARCA PIC X(20).
+           05 ARTICULOS-PRECIO PIC 9999V99.
+           05 ARTICULOS-CANTIDAD PIC 9(5).
+           05 ARTICULOS-CATEGORIA PIC X(15).
+           05 ARTICULOS-PROVEEDOR-ID PIC 9(4).
+
+       FD HISTORIAL-ARCHIVO.
+       01 REGISTRO-HISTORIAL.
+           05 HIST-FECHA-HORA PIC X(20).
+           05 HIST-ID PIC 9(4).
+           05 HIST-PRODUCTO PIC X(30).
+           05 HIST-MARCA PIC X(20).
+           05 HIST-PRECIO PIC 9999V99.
+           05 HIST-CANTIDAD PIC 9(5).
+           05 HIST-CATEGORIA PIC X(15).
+           05 HIST-PROVEEDOR-ID PIC 9(4).
+
+       WORKING-STORAGE SECTION.
+       77 SI-A-ELIMINAR PIC X.
+       77 REGISTRO-ENCONTRADO PIC X.
+       77 CAMPO-ARTICULOS-ID PIC Z(5).
+       77 HIST-STATUS PIC XX.
+       77 ARCHIVO-STATUS PIC XX.
+       77 REINTENTOS-ELIMINAR PIC 9(2) VALUE ZERO.
+       77 REINTENTOS-LECTURA PIC 9(2) VALUE ZERO.
+       77 MAX-REINTENTOS PIC 9(2) VALUE 5.
+
+       PROCEDURE DIVISION.
+
+       OPEN I-O ARTICULOS-ARCHIVO.
+       IF ARCHIVO-STATUS NOT = "00"
+           PERFORM MUESTRA-ERROR-ARCHIVO
+           GOBACK.
+       PERFORM ABRIR-HISTORIAL.
+       PERFORM OBTENER-REGISTRO.
+       PERFORM ELIMINA-REGISTRO
+       UNTIL ARTICULOS-ID = ZEROES.
+       CLOSE ARTICULOS-ARCHIVO.
+       CLOSE HISTORIAL-ARCHIVO.
+       GOBACK.
+
+       MUESTRA-ERROR-ARCHIVO.
+           DISPLAY "No se pudo abrir el archivo de articulos.".
+           EVALUATE ARCHIVO-STATUS
+               WHEN "35"
+                   DISPLAY "El archivo articulos.dat no existe."
+                   DISPLAY "Ejecute primero CREATE-DATA-BASE."
+               WHEN "37"
+                   DISPLAY "No hay permisos para abrir el archivo."
+               WHEN "93"
+                   DISPLAY "El archivo esta en uso por otro proceso."
+               WHEN OTHER
+                   DISPLAY "Codigo de estado: " ARCHIVO-STATUS
+           END-EVALUATE.
+
+       ABRIR-HISTORIAL.
+           OPEN EXTEND HISTORIAL-ARCHIVO.
+           IF HIST-STATUS NOT = "00"
+               OPEN OUTPUT HISTORIAL-ARCHIVO.
+
+       OBTENER-REGISTRO.
+           PERFORM INICIO-REGISTRO.
+           PERFORM INGRESO-ID.
+           MOVE "N" TO REGISTRO-ENCONTRADO.
+           PERFORM ENCUENTRA-REGISTRO
+           UNTIL REGISTRO-ENCONTRADO = "S" OR
+           ARTICULOS-ID = ZEROES.
+       INICIO-REGISTRO.
+           MOVE SPACE TO ARTICULOS-REGISTRO.
+           MOVE ZEROES TO ARTICULOS-ID.
+       INGRESO-ID.
+           DISPLAY " ".
+           DISPLAY "Ingrese ID (del 1 al 9999)".
+           DISPLAY "Ingrese cualquier otra tecla para salir".
+           ACCEPT CAMPO-ARTICULOS-ID.
+           MOVE CAMPO-ARTICULOS-ID TO ARTICULOS-ID.
+       ENCUENTRA-REGISTRO.
+           PERFORM LEE-REGISTRO.
+           IF REGISTRO-ENCONTRADO = "N"
+               DISPLAY "No se encontró el registro".
+           PERFORM INGRESO-ID.
+       LEE-REGISTRO.
+           MOVE "S" TO REGISTRO-ENCONTRADO.
+           MOVE ZERO TO REINTENTOS-LECTURA.
+           PERFORM INTENTA-LEER.
+
+       INTENTA-LEER.
+           READ ARTICULOS-ARCHIVO RECORD WITH LOCK
+           INVALID KEY
+               MOVE "N" TO REGISTRO-ENCONTRADO.
+           IF ARCHIVO-STATUS = "9D" OR ARCHIVO-STATUS = "99"
+               PERFORM ESPERA-Y-REINTENTA-LECTURA.
+
+       ESPERA-Y-REINTENTA-LECTURA.
+           ADD 1 TO REINTENTOS-LECTURA.
+           IF REINTENTOS-LECTURA > MAX-REINTENTOS
+               DISPLAY "No se pudo leer: el registro sigue ocupado."
+               MOVE "N" TO REGISTRO-ENCONTRADO
+           ELSE
+               DISPLAY "Registro ocupado, reintentando..."
+               CALL "C$SLEEP" USING 1
+               PERFORM INTENTA-LEER.
+       ELIMINA-REGISTRO.
+           PERFORM MOSTRAR-TODO.
+           MOVE "Z" TO SI-A-ELIMINAR.
+           PERFORM PREGUNTA-ELIMINAR
+           UNTIL SI-A-ELIMINAR = "S" OR "N".
+           IF SI-A-ELIMINAR = "S"
+               PERFORM ELIMINAR.
+           PERFORM OBTENER-REGISTRO.
+       MOSTRAR-TODO.
+           DISPLAY " ".
+           DISPLAY "ID: " ARTICULOS-ID.
+           DISPLAY " Producto: " ARTICULOS-PRODUCTO.
+           DISPLAY " Marca: " ARTICULOS-MARCA.
+           DISPLAY " Precio: " ARTICULOS-PRECIO.
+       PREGUNTA-ELIMINAR.
+           DISPLAY "¿Seguro que quieres eliminar este registro?(S/N)".
+           ACCEPT SI-A-ELIMINAR.
+           IF SI-A-ELIMINAR = "s"
+               MOVE "S" TO SI-A-ELIMINAR.
+           IF SI-A-ELIMINAR NOT = "S"
+               MOVE "N" TO SI-A-ELIMINAR.
+       ELIMINAR.
+           MOVE ZERO TO REINTENTOS-ELIMINAR.
+           PERFORM INTENTA-ELIMINAR.
+           IF ARCHIVO-STATUS = "00"
+               PERFORM REGISTRA-HISTORIAL.
+
+       INTENTA-ELIMINAR.
+           DELETE ARTICULOS-ARCHIVO RECORD
+           INVALID KEY
+               DISPLAY "Error al eliminar el registro (estado: "
+                   ARCHIVO-STATUS ")".
+           IF ARCHIVO-STATUS = "9D" OR ARCHIVO-STATUS = "99"
+               PERFORM ESPERA-Y-REINTENTA-ELIMINAR.
+
+       ESPERA-Y-REINTENTA-ELIMINAR.
+           ADD 1 TO REINTENTOS-ELIMINAR.
+           IF REINTENTOS-ELIMINAR > MAX-REINTENTOS
+               DISPLAY "No se pudo eliminar: el registro sigue ocupado."
+           ELSE
+               DISPLAY "Registro ocupado, reintentando..."
+               CALL "C$SLEEP" USING 1
+               PERFORM INTENTA-ELIMINAR.
+
+       REGISTRA-HISTORIAL.
+           MOVE FUNCTION CURRENT-DATE(1:20) TO HIST-FECHA-HORA.
+           MOVE ARTICULOS-ID TO HIST-ID.
+           MOVE ARTICULOS-PRODUCTO TO HIST-PRODUCTO.
+           MOVE ARTICULOS-MARCA TO HIST-MARCA.
+           MOVE ARTICULOS-PRECIO TO HIST-PRECIO.
+           MOVE ARTICULOS-CANTIDAD TO HIST-CANTIDAD.
+           MOVE ARTICULOS-CATEGORIA TO HIST-CATEGORIA.
+           MOVE ARTICULOS-PROVEEDOR-ID TO HIST-PROVEEDOR-ID.
+           WRITE REGISTRO-HISTORIAL.
