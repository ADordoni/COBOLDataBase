@@ -0,0 +1,47 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-DATA-BASE.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 OPCION PIC 9.
+       77 SALIR PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+
+       PERFORM MUESTRA-MENU UNTIL SALIR = "S".
+       STOP RUN.
+
+       MUESTRA-MENU.
+           DISPLAY " ".
+           DISPLAY "=== SISTEMA DE INVENTARIO ===".
+           DISPLAY "1. Crear base de datos".
+           DISPLAY "2. Cargar articulos".
+           DISPLAY "3. Consultar articulos".
+           DISPLAY "4. Eliminar articulos".
+           DISPLAY "5. Salir".
+           DISPLAY "Seleccione una opcion: ".
+           ACCEPT OPCION.
+           EVALUATE OPCION
+               WHEN 1
+                   CALL "CREATE-DATA-BASE"
+               WHEN 2
+                   CALL "LOAD-DATA-BASE"
+               WHEN 3
+                   CALL "READ-DATA-BASE"
+               WHEN 4
+                   CALL "DELETE-DATA-BASE"
+               WHEN 5
+                   MOVE "S" TO SALIR
+               WHEN OTHER
+                   DISPLAY "Opcion invalida."
+           END-EVALUATE.
+
+       END PROGRAM MENU-DATA-BASE.
