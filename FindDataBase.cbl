@@ -0,0 +1,121 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIND-DATA-BASE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARTICULOS-ARCHIVO
+       ASSIGN TO "articulos.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS ARTICULOS-ID
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS ARCHIVO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARTICULOS-ARCHIVO.
+       01 ARTICULOS-REGISTRO.
+           05 ARTICULOS-ID PIC 9(4).
+           05 ARTICULOS-PRODUCTO PIC X(30).
+           05 ARTICULOS-MARCA PIC X(20).
+           05 ARTICULOS-PRECIO PIC 9999V99.
+           05 ARTICULOS-CANTIDAD PIC 9(5).
+           05 ARTICULOS-CATEGORIA PIC X(15).
+           05 ARTICULOS-PROVEEDOR-ID PIC 9(4).
+
+       WORKING-STORAGE SECTION.
+       77 LEE-TODO PIC X.
+       77 PATRON PIC X(30).
+       77 LEN-PATRON PIC 9(3) VALUE ZERO.
+       77 CAMPO-BUSQUEDA PIC X(30).
+       77 COINCIDE PIC X.
+       77 I PIC 9(3).
+       77 MAX-I PIC 9(3).
+       77 CONTADOR-ENCONTRADOS PIC 9(5) VALUE ZERO.
+       77 ARCHIVO-STATUS PIC XX.
+
+       PROCEDURE DIVISION.
+
+       OPEN INPUT ARTICULOS-ARCHIVO.
+       IF ARCHIVO-STATUS NOT = "00"
+           PERFORM MUESTRA-ERROR-ARCHIVO
+           GOBACK.
+       PERFORM PIDE-PATRON.
+       MOVE "0" TO LEE-TODO.
+       PERFORM LEE-SIGUIENTE-REGISTRO.
+       PERFORM BUSCA-Y-MUESTRA UNTIL LEE-TODO = "1".
+       IF CONTADOR-ENCONTRADOS = ZERO
+           DISPLAY "No se encontraron coincidencias."
+       ELSE
+           DISPLAY " "
+           DISPLAY "Articulos encontrados: " CONTADOR-ENCONTRADOS.
+       CLOSE ARTICULOS-ARCHIVO.
+       STOP RUN.
+
+       MUESTRA-ERROR-ARCHIVO.
+           DISPLAY "No se pudo abrir el archivo de articulos.".
+           EVALUATE ARCHIVO-STATUS
+               WHEN "35"
+                   DISPLAY "El archivo articulos.dat no existe."
+                   DISPLAY "Ejecute primero CREATE-DATA-BASE."
+               WHEN "37"
+                   DISPLAY "No hay permisos para abrir el archivo."
+               WHEN "93"
+                   DISPLAY "El archivo esta en uso por otro proceso."
+               WHEN OTHER
+                   DISPLAY "Codigo de estado: " ARCHIVO-STATUS
+           END-EVALUATE.
+
+       PIDE-PATRON.
+           DISPLAY " ".
+           DISPLAY "Ingrese texto a buscar en producto o marca: ".
+           ACCEPT PATRON.
+           MOVE FUNCTION UPPER-CASE(PATRON) TO PATRON.
+           COMPUTE LEN-PATRON =
+               FUNCTION LENGTH(FUNCTION TRIM(PATRON)).
+
+       LEE-SIGUIENTE-REGISTRO.
+           READ ARTICULOS-ARCHIVO NEXT RECORD
+           AT END MOVE "1" TO LEE-TODO.
+
+       BUSCA-Y-MUESTRA.
+           MOVE "N" TO COINCIDE.
+           IF LEN-PATRON > ZERO
+               MOVE FUNCTION UPPER-CASE(ARTICULOS-PRODUCTO)
+                   TO CAMPO-BUSQUEDA
+               PERFORM BUSCA-SUBCADENA
+               IF COINCIDE = "N"
+                   MOVE SPACE TO CAMPO-BUSQUEDA
+                   MOVE FUNCTION UPPER-CASE(ARTICULOS-MARCA)
+                       TO CAMPO-BUSQUEDA
+                   PERFORM BUSCA-SUBCADENA
+               END-IF.
+           IF COINCIDE = "S"
+               PERFORM MUESTRA-REGISTRO
+               ADD 1 TO CONTADOR-ENCONTRADOS.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+
+       BUSCA-SUBCADENA.
+           COMPUTE MAX-I = 30 - LEN-PATRON + 1.
+           IF LEN-PATRON <= 30
+               PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > MAX-I OR COINCIDE = "S"
+                   IF CAMPO-BUSQUEDA(I:LEN-PATRON) =
+                           PATRON(1:LEN-PATRON)
+                       MOVE "S" TO COINCIDE
+                   END-IF
+               END-PERFORM.
+
+       MUESTRA-REGISTRO.
+           DISPLAY "ID: " ARTICULOS-ID
+           " Producto: " ARTICULOS-PRODUCTO
+           " Marca: " ARTICULOS-MARCA
+           " Precio: " ARTICULOS-PRECIO.
+
+       END PROGRAM FIND-DATA-BASE.
