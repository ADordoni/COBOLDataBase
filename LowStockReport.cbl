@@ -0,0 +1,91 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOW-STOCK-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARTICULOS-ARCHIVO
+       ASSIGN TO "articulos.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS ARTICULOS-ID
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS ARCHIVO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARTICULOS-ARCHIVO.
+       01 ARTICULOS-REGISTRO.
+           05 ARTICULOS-ID PIC 9(4).
+           05 ARTICULOS-PRODUCTO PIC X(30).
+           05 ARTICULOS-MARCA PIC X(20).
+           05 ARTICULOS-PRECIO PIC 9999V99.
+           05 ARTICULOS-CANTIDAD PIC 9(5).
+           05 ARTICULOS-CATEGORIA PIC X(15).
+           05 ARTICULOS-PROVEEDOR-ID PIC 9(4).
+
+       WORKING-STORAGE SECTION.
+       77 LEE-TODO PIC X.
+       77 UMBRAL PIC 9(5).
+       77 CONTADOR-BAJOS PIC 9(5) VALUE ZERO.
+       77 ARCHIVO-STATUS PIC XX.
+
+       PROCEDURE DIVISION.
+
+       OPEN INPUT ARTICULOS-ARCHIVO.
+       IF ARCHIVO-STATUS NOT = "00"
+           PERFORM MUESTRA-ERROR-ARCHIVO
+           GOBACK.
+       PERFORM PIDE-UMBRAL.
+       MOVE "0" TO LEE-TODO.
+       PERFORM LEE-SIGUIENTE-REGISTRO.
+       PERFORM REVISA-Y-MUESTRA UNTIL LEE-TODO = "1".
+       IF CONTADOR-BAJOS = ZERO
+           DISPLAY "Ningún articulo está por debajo del umbral."
+       ELSE
+           DISPLAY " "
+           DISPLAY "Articulos con bajo stock: " CONTADOR-BAJOS.
+       CLOSE ARTICULOS-ARCHIVO.
+       STOP RUN.
+
+       MUESTRA-ERROR-ARCHIVO.
+           DISPLAY "No se pudo abrir el archivo de articulos.".
+           EVALUATE ARCHIVO-STATUS
+               WHEN "35"
+                   DISPLAY "El archivo articulos.dat no existe."
+                   DISPLAY "Ejecute primero CREATE-DATA-BASE."
+               WHEN "37"
+                   DISPLAY "No hay permisos para abrir el archivo."
+               WHEN "93"
+                   DISPLAY "El archivo esta en uso por otro proceso."
+               WHEN OTHER
+                   DISPLAY "Codigo de estado: " ARCHIVO-STATUS
+           END-EVALUATE.
+
+       PIDE-UMBRAL.
+           DISPLAY " ".
+           DISPLAY "Ingrese el umbral de bajo stock: ".
+           ACCEPT UMBRAL.
+
+       LEE-SIGUIENTE-REGISTRO.
+           READ ARTICULOS-ARCHIVO NEXT RECORD
+           AT END MOVE "1" TO LEE-TODO.
+
+       REVISA-Y-MUESTRA.
+           IF ARTICULOS-CANTIDAD < UMBRAL
+               PERFORM MUESTRA-REGISTRO
+               ADD 1 TO CONTADOR-BAJOS.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+
+       MUESTRA-REGISTRO.
+           DISPLAY "ID: " ARTICULOS-ID
+           " Producto: " ARTICULOS-PRODUCTO
+           " Marca: " ARTICULOS-MARCA
+           " Cantidad: " ARTICULOS-CANTIDAD.
+
+       END PROGRAM LOW-STOCK-REPORT.
