@@ -0,0 +1,121 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MODIFY-DATA-BASE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARTICULOS-ARCHIVO
+       ASSIGN TO "articulos.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS ARTICULOS-ID
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS ARCHIVO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARTICULOS-ARCHIVO.
+       01 ARTICULOS-REGISTRO.
+           05 ARTICULOS-ID PIC 9(4).
+           05 ARTICULOS-PRODUCTO PIC X(30).
+           05 ARTICULOS-MARCA PIC X(20).
+           05 ARTICULOS-PRECIO PIC 9999V99.
+           05 ARTICULOS-CANTIDAD PIC 9(5).
+           05 ARTICULOS-CATEGORIA PIC X(15).
+           05 ARTICULOS-PROVEEDOR-ID PIC 9(4).
+
+       WORKING-STORAGE SECTION.
+       77 SI-A-MODIFICAR PIC X.
+       77 REGISTRO-ENCONTRADO PIC X.
+       77 CAMPO-ARTICULOS-ID PIC Z(5).
+       77 ARCHIVO-STATUS PIC XX.
+
+       PROCEDURE DIVISION.
+
+       OPEN I-O ARTICULOS-ARCHIVO.
+       IF ARCHIVO-STATUS NOT = "00"
+           PERFORM MUESTRA-ERROR-ARCHIVO
+           GOBACK.
+       PERFORM OBTENER-REGISTRO.
+       PERFORM MODIFICA-REGISTRO
+       UNTIL ARTICULOS-ID = ZEROES.
+       CLOSE ARTICULOS-ARCHIVO.
+       STOP RUN.
+
+       MUESTRA-ERROR-ARCHIVO.
+           DISPLAY "No se pudo abrir el archivo de articulos.".
+           EVALUATE ARCHIVO-STATUS
+               WHEN "35"
+                   DISPLAY "El archivo articulos.dat no existe."
+                   DISPLAY "Ejecute primero CREATE-DATA-BASE."
+               WHEN "37"
+                   DISPLAY "No hay permisos para abrir el archivo."
+               WHEN "93"
+                   DISPLAY "El archivo esta en uso por otro proceso."
+               WHEN OTHER
+                   DISPLAY "Codigo de estado: " ARCHIVO-STATUS
+           END-EVALUATE.
+
+       OBTENER-REGISTRO.
+           PERFORM INICIO-REGISTRO.
+           PERFORM INGRESO-ID.
+           MOVE "N" TO REGISTRO-ENCONTRADO.
+           PERFORM ENCUENTRA-REGISTRO
+           UNTIL REGISTRO-ENCONTRADO = "S" OR
+           ARTICULOS-ID = ZEROES.
+       INICIO-REGISTRO.
+           MOVE SPACE TO ARTICULOS-REGISTRO.
+           MOVE ZEROES TO ARTICULOS-ID.
+       INGRESO-ID.
+           DISPLAY " ".
+           DISPLAY "Ingrese ID (del 1 al 9999)".
+           DISPLAY "Ingrese cualquier otra tecla para salir".
+           ACCEPT CAMPO-ARTICULOS-ID.
+           MOVE CAMPO-ARTICULOS-ID TO ARTICULOS-ID.
+       ENCUENTRA-REGISTRO.
+           PERFORM LEE-REGISTRO.
+           IF REGISTRO-ENCONTRADO = "N"
+               DISPLAY "No se encontró el registro".
+           PERFORM INGRESO-ID.
+       LEE-REGISTRO.
+           MOVE "S" TO REGISTRO-ENCONTRADO.
+           READ ARTICULOS-ARCHIVO RECORD INVALID KEY
+           MOVE "N" TO REGISTRO-ENCONTRADO.
+       MODIFICA-REGISTRO.
+           PERFORM MOSTRAR-TODO.
+           MOVE "Z" TO SI-A-MODIFICAR.
+           PERFORM PREGUNTA-MODIFICAR
+           UNTIL SI-A-MODIFICAR = "S" OR "N".
+           IF SI-A-MODIFICAR = "S"
+               PERFORM MODIFICAR.
+           PERFORM OBTENER-REGISTRO.
+       MOSTRAR-TODO.
+           DISPLAY " ".
+           DISPLAY "ID: " ARTICULOS-ID.
+           DISPLAY " Producto: " ARTICULOS-PRODUCTO.
+           DISPLAY " Marca: " ARTICULOS-MARCA.
+           DISPLAY " Precio: " ARTICULOS-PRECIO.
+       PREGUNTA-MODIFICAR.
+           DISPLAY "¿Seguro que quieres modificar este registro?(S/N)".
+           ACCEPT SI-A-MODIFICAR.
+           IF SI-A-MODIFICAR = "s"
+               MOVE "S" TO SI-A-MODIFICAR.
+           IF SI-A-MODIFICAR NOT = "S"
+               MOVE "N" TO SI-A-MODIFICAR.
+       MODIFICAR.
+           DISPLAY "Ingrese el nuevo producto: ".
+           ACCEPT ARTICULOS-PRODUCTO.
+           DISPLAY "Ingrese la nueva marca: ".
+           ACCEPT ARTICULOS-MARCA.
+           DISPLAY "Ingrese el nuevo precio: ".
+           ACCEPT ARTICULOS-PRECIO.
+           REWRITE ARTICULOS-REGISTRO
+           INVALID KEY
+           DISPLAY "Error al modificar el registro".
+
+       END PROGRAM MODIFY-DATA-BASE.
