@@ -0,0 +1,217 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVENTORY-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARTICULOS-ARCHIVO
+       ASSIGN TO "articulos.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS ARTICULOS-ID
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS SORT-IN-STATUS.
+
+       SELECT SORT-FILE
+       ASSIGN TO "SORTWORK".
+
+       SELECT ARCHIVO-ORDENADO
+       ASSIGN TO "articulos_ordenado.tmp"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS ARCHIVO-STATUS.
+
+       SELECT REPORTE-ARCHIVO
+       ASSIGN TO "inventario.lst"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARTICULOS-ARCHIVO.
+       01 ARTICULOS-REGISTRO.
+           05 ARTICULOS-ID PIC 9(4).
+           05 ARTICULOS-PRODUCTO PIC X(30).
+           05 ARTICULOS-MARCA PIC X(20).
+           05 ARTICULOS-PRECIO PIC 9999V99.
+           05 ARTICULOS-CANTIDAD PIC 9(5).
+           05 ARTICULOS-CATEGORIA PIC X(15).
+           05 ARTICULOS-PROVEEDOR-ID PIC 9(4).
+
+       SD SORT-FILE.
+       01 SORT-REGISTRO.
+           05 SORT-ID PIC 9(4).
+           05 SORT-PRODUCTO PIC X(30).
+           05 SORT-MARCA PIC X(20).
+           05 SORT-PRECIO PIC 9999V99.
+           05 SORT-CANTIDAD PIC 9(5).
+           05 SORT-CATEGORIA PIC X(15).
+           05 SORT-PROVEEDOR-ID PIC 9(4).
+
+       FD ARCHIVO-ORDENADO.
+       01 REGISTRO-ORDENADO.
+           05 ORD-ID PIC 9(4).
+           05 ORD-PRODUCTO PIC X(30).
+           05 ORD-MARCA PIC X(20).
+           05 ORD-PRECIO PIC 9999V99.
+           05 ORD-CANTIDAD PIC 9(5).
+           05 ORD-CATEGORIA PIC X(15).
+           05 ORD-PROVEEDOR-ID PIC 9(4).
+
+       FD REPORTE-ARCHIVO.
+       01 LINEA-REPORTE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FIN-ARCHIVO PIC X VALUE "N".
+       77 MARCA-ANTERIOR PIC X(20) VALUE SPACE.
+       77 CONTADOR-ARTICULOS PIC 9(5) VALUE ZERO.
+       77 CONTADOR-MARCA PIC 9(5) VALUE ZERO.
+       77 SUBTOTAL-MARCA PIC 9(7)V99 VALUE ZERO.
+       77 TOTAL-GENERAL PIC 9(9)V99 VALUE ZERO.
+       77 LINEAS-PAGINA PIC 9(3) VALUE ZERO.
+       77 NUMERO-PAGINA PIC 9(3) VALUE ZERO.
+       77 MAX-LINEAS-PAGINA PIC 9(3) VALUE 50.
+       77 ARCHIVO-STATUS PIC XX.
+       77 SORT-IN-STATUS PIC XX.
+
+       01 LINEA-ENCABEZADO-1 PIC X(80).
+       01 LINEA-ENCABEZADO-2 PIC X(80).
+       01 LINEA-COLUMNAS PIC X(80).
+       01 LINEA-DETALLE.
+           05 FILLER PIC X(2) VALUE SPACE.
+           05 DET-ID PIC Z(5).
+           05 FILLER PIC X(3) VALUE SPACE.
+           05 DET-PRODUCTO PIC X(30).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 DET-MARCA PIC X(20).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 DET-PRECIO PIC ZZZ9.99.
+       01 LINEA-SUBTOTAL.
+           05 FILLER PIC X(39) VALUE SPACE.
+           05 FILLER PIC X(20) VALUE "Subtotal marca.....:".
+           05 SUB-PRECIO PIC ZZ,ZZZ,ZZ9.99.
+       01 LINEA-TOTAL.
+           05 FILLER PIC X(37) VALUE SPACE.
+           05 FILLER PIC X(23) VALUE "TOTAL INVENTARIO......:".
+           05 TOT-PRECIO PIC ZZ,ZZZ,ZZ9.99.
+       01 LINEA-CONTADOR.
+           05 FILLER PIC X(2) VALUE SPACE.
+           05 FILLER PIC X(22) VALUE "Cantidad de articulos:".
+           05 CNT-ARTICULOS PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           OPEN OUTPUT REPORTE-ARCHIVO.
+           SORT SORT-FILE
+               ON ASCENDING KEY SORT-MARCA
+               ON ASCENDING KEY SORT-ID
+               USING ARTICULOS-ARCHIVO
+               GIVING ARCHIVO-ORDENADO.
+           IF SORT-IN-STATUS NOT = "00"
+               MOVE SORT-IN-STATUS TO ARCHIVO-STATUS
+               PERFORM MUESTRA-ERROR-ARCHIVO
+               GOBACK.
+           OPEN INPUT ARCHIVO-ORDENADO.
+           IF ARCHIVO-STATUS NOT = "00"
+               PERFORM MUESTRA-ERROR-ARCHIVO
+               GOBACK.
+           PERFORM LEE-SIGUIENTE-ORDENADO.
+           IF FIN-ARCHIVO = "S"
+               DISPLAY "No hay articulos para reportar."
+           ELSE
+               PERFORM IMPRIME-ENCABEZADO
+               PERFORM GENERA-DETALLE UNTIL FIN-ARCHIVO = "S"
+               PERFORM IMPRIME-SUBTOTAL-MARCA
+               PERFORM IMPRIME-TOTAL-GENERAL
+               DISPLAY "Reporte generado en inventario.lst".
+           CLOSE ARCHIVO-ORDENADO.
+           CLOSE REPORTE-ARCHIVO.
+           STOP RUN.
+
+       MUESTRA-ERROR-ARCHIVO.
+           DISPLAY "No se pudo generar el reporte de inventario.".
+           EVALUATE ARCHIVO-STATUS
+               WHEN "35"
+                   DISPLAY "El archivo articulos.dat no existe."
+                   DISPLAY "Ejecute primero CREATE-DATA-BASE."
+               WHEN "37"
+                   DISPLAY "No hay permisos para leer el archivo."
+               WHEN "93"
+                   DISPLAY "El archivo esta en uso por otro proceso."
+               WHEN OTHER
+                   DISPLAY "Codigo de estado: " ARCHIVO-STATUS
+           END-EVALUATE.
+
+       LEE-SIGUIENTE-ORDENADO.
+           READ ARCHIVO-ORDENADO
+           AT END
+               MOVE "S" TO FIN-ARCHIVO.
+
+       GENERA-DETALLE.
+           IF ORD-MARCA NOT = MARCA-ANTERIOR AND
+                   MARCA-ANTERIOR NOT = SPACE
+               PERFORM IMPRIME-SUBTOTAL-MARCA.
+           MOVE ORD-MARCA TO MARCA-ANTERIOR.
+           IF LINEAS-PAGINA >= MAX-LINEAS-PAGINA
+               PERFORM IMPRIME-ENCABEZADO.
+           PERFORM IMPRIME-DETALLE.
+           ADD 1 TO CONTADOR-ARTICULOS CONTADOR-MARCA.
+           ADD ORD-PRECIO TO SUBTOTAL-MARCA TOTAL-GENERAL.
+           PERFORM LEE-SIGUIENTE-ORDENADO.
+
+       IMPRIME-ENCABEZADO.
+           ADD 1 TO NUMERO-PAGINA.
+           MOVE SPACE TO LINEA-ENCABEZADO-1.
+           STRING "REPORTE DE INVENTARIO" DELIMITED BY SIZE
+               "          Pagina: " DELIMITED BY SIZE
+               NUMERO-PAGINA DELIMITED BY SIZE
+               INTO LINEA-ENCABEZADO-1.
+           MOVE "ID     Producto                       Marca"
+               TO LINEA-ENCABEZADO-2.
+           MOVE "                         Precio" TO LINEA-COLUMNAS.
+           IF NUMERO-PAGINA = 1
+               WRITE LINEA-REPORTE FROM LINEA-ENCABEZADO-1
+           ELSE
+               WRITE LINEA-REPORTE FROM LINEA-ENCABEZADO-1
+                   AFTER ADVANCING PAGE.
+           WRITE LINEA-REPORTE FROM LINEA-ENCABEZADO-2
+               AFTER ADVANCING 2 LINES.
+           MOVE SPACE TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE AFTER ADVANCING 1 LINE.
+           MOVE ZERO TO LINEAS-PAGINA.
+
+       IMPRIME-DETALLE.
+           MOVE SPACE TO LINEA-DETALLE.
+           MOVE ORD-ID TO DET-ID.
+           MOVE ORD-PRODUCTO TO DET-PRODUCTO.
+           MOVE ORD-MARCA TO DET-MARCA.
+           MOVE ORD-PRECIO TO DET-PRECIO.
+           WRITE LINEA-REPORTE FROM LINEA-DETALLE
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO LINEAS-PAGINA.
+
+       IMPRIME-SUBTOTAL-MARCA.
+           MOVE SUBTOTAL-MARCA TO SUB-PRECIO.
+           WRITE LINEA-REPORTE FROM LINEA-SUBTOTAL
+               AFTER ADVANCING 1 LINE.
+           MOVE SPACE TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE AFTER ADVANCING 1 LINE.
+           ADD 2 TO LINEAS-PAGINA.
+           MOVE ZERO TO SUBTOTAL-MARCA.
+           MOVE ZERO TO CONTADOR-MARCA.
+
+       IMPRIME-TOTAL-GENERAL.
+           MOVE SPACE TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE AFTER ADVANCING 1 LINE.
+           MOVE CONTADOR-ARTICULOS TO CNT-ARTICULOS.
+           WRITE LINEA-REPORTE FROM LINEA-CONTADOR
+               AFTER ADVANCING 1 LINE.
+           MOVE TOTAL-GENERAL TO TOT-PRECIO.
+           WRITE LINEA-REPORTE FROM LINEA-TOTAL
+               AFTER ADVANCING 1 LINE.
+
+       END PROGRAM INVENTORY-REPORT.
