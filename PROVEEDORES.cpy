@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: registro de proveedores, usado por SUPPLIER-DATA-BASE
+      * y por cualquier programa que necesite consultar proveedores.dat.
+      ******************************************************************
+       01 PROVEEDORES-REGISTRO.
+           05 PROVEEDORES-ID PIC 9(4).
+           05 PROVEEDORES-NOMBRE PIC X(30).
+           05 PROVEEDORES-CONTACTO PIC X(30).
+           05 PROVEEDORES-TIEMPO-ENTREGA PIC 9(3).
