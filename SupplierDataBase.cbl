@@ -0,0 +1,105 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUPPLIER-DATA-BASE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT PROVEEDORES-ARCHIVO
+       ASSIGN TO "proveedores.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS PROVEEDORES-ID
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS ARCHIVO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PROVEEDORES-ARCHIVO.
+       COPY "PROVEEDORES.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 ARCHIVO-STATUS PIC XX.
+       77 SI-NO PIC X.
+       77 ENTRADA PIC X.
+       77 DUPLICADO-SW PIC X.
+       01 IDENTIFICADOR PIC X(30)
+           VALUE "Ingrese el ID del proveedor: ".
+       01 NOMBRE PIC X(22)
+           VALUE "Ingrese el nombre: ".
+       01 CONTACTO PIC X(22)
+           VALUE "Ingrese el contacto: ".
+       01 TIEMPO-ENTREGA PIC X(30)
+           VALUE "Ingrese el tiempo de entrega: ".
+
+       PROCEDURE DIVISION.
+
+       PERFORM APERTURA.
+       MOVE "S" TO SI-NO.
+       PERFORM CREAR UNTIL SI-NO = "N".
+       CLOSE PROVEEDORES-ARCHIVO.
+       GOBACK.
+
+       APERTURA.
+           OPEN I-O PROVEEDORES-ARCHIVO.
+           IF ARCHIVO-STATUS = "35"
+               OPEN OUTPUT PROVEEDORES-ARCHIVO
+               CLOSE PROVEEDORES-ARCHIVO
+               OPEN I-O PROVEEDORES-ARCHIVO.
+           IF ARCHIVO-STATUS NOT = "00"
+               PERFORM MUESTRA-ERROR-ARCHIVO
+               GOBACK.
+
+       MUESTRA-ERROR-ARCHIVO.
+           DISPLAY "No se pudo abrir el archivo de proveedores.".
+           EVALUATE ARCHIVO-STATUS
+               WHEN "37"
+                   DISPLAY "No hay permisos para abrir el archivo."
+               WHEN "93"
+                   DISPLAY "El archivo esta en uso por otro proceso."
+               WHEN OTHER
+                   DISPLAY "Codigo de estado: " ARCHIVO-STATUS
+           END-EVALUATE.
+
+       CREAR.
+           MOVE "N" TO ENTRADA.
+           PERFORM OBTENER UNTIL ENTRADA = "S".
+           PERFORM ESCRIBIR.
+           PERFORM REINICIAR.
+
+       OBTENER.
+           MOVE SPACE TO PROVEEDORES-REGISTRO.
+           DISPLAY IDENTIFICADOR.
+           ACCEPT PROVEEDORES-ID.
+           DISPLAY NOMBRE.
+           ACCEPT PROVEEDORES-NOMBRE.
+           DISPLAY CONTACTO.
+           ACCEPT PROVEEDORES-CONTACTO.
+           DISPLAY TIEMPO-ENTREGA.
+           ACCEPT PROVEEDORES-TIEMPO-ENTREGA.
+           PERFORM CONTINUAR.
+
+       CONTINUAR.
+           MOVE "S" TO ENTRADA.
+           IF PROVEEDORES-NOMBRE = SPACE
+               MOVE "N" TO ENTRADA.
+
+       ESCRIBIR.
+           MOVE "N" TO DUPLICADO-SW.
+           WRITE PROVEEDORES-REGISTRO
+           INVALID KEY
+               MOVE "S" TO DUPLICADO-SW.
+           IF DUPLICADO-SW = "S"
+               DISPLAY "El ID " PROVEEDORES-ID " ya existe.".
+
+       REINICIAR.
+           DISPLAY "¿Desea almacenar otro proveedor?".
+           ACCEPT SI-NO.
+           IF SI-NO = "s" MOVE "S" TO SI-NO.
+           IF SI-NO NOT = "S" MOVE "N" TO SI-NO.
+
+       END PROGRAM SUPPLIER-DATA-BASE.
