@@ -0,0 +1,173 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CATEGORY-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARTICULOS-ARCHIVO
+       ASSIGN TO "articulos.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS ARTICULOS-ID
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS SORT-IN-STATUS.
+
+       SELECT SORT-FILE
+       ASSIGN TO "SORTWORK".
+
+       SELECT ARCHIVO-ORDENADO
+       ASSIGN TO "articulos_por_categoria.tmp"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS ARCHIVO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARTICULOS-ARCHIVO.
+       01 ARTICULOS-REGISTRO.
+           05 ARTICULOS-ID PIC 9(4).
+           05 ARTICULOS-PRODUCTO PIC X(30).
+           05 ARTICULOS-MARCA PIC X(20).
+           05 ARTICULOS-PRECIO PIC 9999V99.
+           05 ARTICULOS-CANTIDAD PIC 9(5).
+           05 ARTICULOS-CATEGORIA PIC X(15).
+           05 ARTICULOS-PROVEEDOR-ID PIC 9(4).
+
+       SD SORT-FILE.
+       01 SORT-REGISTRO.
+           05 SORT-ID PIC 9(4).
+           05 SORT-PRODUCTO PIC X(30).
+           05 SORT-MARCA PIC X(20).
+           05 SORT-PRECIO PIC 9999V99.
+           05 SORT-CANTIDAD PIC 9(5).
+           05 SORT-CATEGORIA PIC X(15).
+           05 SORT-PROVEEDOR-ID PIC 9(4).
+
+       FD ARCHIVO-ORDENADO.
+       01 REGISTRO-ORDENADO.
+           05 ORD-ID PIC 9(4).
+           05 ORD-PRODUCTO PIC X(30).
+           05 ORD-MARCA PIC X(20).
+           05 ORD-PRECIO PIC 9999V99.
+           05 ORD-CANTIDAD PIC 9(5).
+           05 ORD-CATEGORIA PIC X(15).
+           05 ORD-PROVEEDOR-ID PIC 9(4).
+
+       WORKING-STORAGE SECTION.
+       77 FIN-ARCHIVO PIC X VALUE "N".
+       77 CATEGORIA-ANTERIOR PIC X(15) VALUE SPACE.
+       77 CONTADOR-CATEGORIA PIC 9(5) VALUE ZERO.
+       77 CONTADOR-GENERAL PIC 9(5) VALUE ZERO.
+       77 SUBTOTAL-CATEGORIA PIC 9(7)V99 VALUE ZERO.
+       77 TOTAL-GENERAL PIC 9(9)V99 VALUE ZERO.
+       77 ARCHIVO-STATUS PIC XX.
+       77 SORT-IN-STATUS PIC XX.
+
+       01 LINEA-CATEGORIA.
+           05 FILLER PIC X(10) VALUE "Categoria:".
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 CAT-NOMBRE PIC X(15).
+       01 LINEA-DETALLE.
+           05 FILLER PIC X(4) VALUE SPACE.
+           05 DET-ID PIC Z(5).
+           05 FILLER PIC X(3) VALUE SPACE.
+           05 DET-PRODUCTO PIC X(30).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 DET-MARCA PIC X(20).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 DET-PRECIO PIC ZZZ9.99.
+       01 LINEA-SUBTOTAL.
+           05 FILLER PIC X(4) VALUE SPACE.
+           05 FILLER PIC X(25) VALUE "Articulos en categoria..:".
+           05 SUB-CANTIDAD PIC ZZ,ZZ9.
+           05 FILLER PIC X(3) VALUE SPACE.
+           05 FILLER PIC X(21) VALUE "Total categoria.....:".
+           05 SUB-PRECIO PIC ZZ,ZZZ,ZZ9.99.
+       01 LINEA-TOTAL.
+           05 FILLER PIC X(2) VALUE SPACE.
+           05 FILLER PIC X(22) VALUE "TOTAL GENERAL INVENTA:".
+           05 TOT-PRECIO PIC ZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           SORT SORT-FILE
+               ON ASCENDING KEY SORT-CATEGORIA
+               ON ASCENDING KEY SORT-ID
+               USING ARTICULOS-ARCHIVO
+               GIVING ARCHIVO-ORDENADO.
+           IF SORT-IN-STATUS NOT = "00"
+               MOVE SORT-IN-STATUS TO ARCHIVO-STATUS
+               PERFORM MUESTRA-ERROR-ARCHIVO
+               GOBACK.
+           OPEN INPUT ARCHIVO-ORDENADO.
+           IF ARCHIVO-STATUS NOT = "00"
+               PERFORM MUESTRA-ERROR-ARCHIVO
+               GOBACK.
+           PERFORM LEE-SIGUIENTE-ORDENADO.
+           IF FIN-ARCHIVO = "S"
+               DISPLAY "No hay articulos para reportar."
+           ELSE
+               DISPLAY " "
+               DISPLAY "REPORTE DE INVENTARIO POR CATEGORIA"
+               DISPLAY " "
+               PERFORM GENERA-DETALLE UNTIL FIN-ARCHIVO = "S"
+               PERFORM IMPRIME-SUBTOTAL-CATEGORIA
+               DISPLAY " "
+               MOVE TOTAL-GENERAL TO TOT-PRECIO
+               DISPLAY LINEA-TOTAL.
+           CLOSE ARCHIVO-ORDENADO.
+           STOP RUN.
+
+       MUESTRA-ERROR-ARCHIVO.
+           DISPLAY "No se pudo generar el reporte por categoria.".
+           EVALUATE ARCHIVO-STATUS
+               WHEN "35"
+                   DISPLAY "El archivo articulos.dat no existe."
+                   DISPLAY "Ejecute primero CREATE-DATA-BASE."
+               WHEN "37"
+                   DISPLAY "No hay permisos para leer el archivo."
+               WHEN "93"
+                   DISPLAY "El archivo esta en uso por otro proceso."
+               WHEN OTHER
+                   DISPLAY "Codigo de estado: " ARCHIVO-STATUS
+           END-EVALUATE.
+
+       LEE-SIGUIENTE-ORDENADO.
+           READ ARCHIVO-ORDENADO
+           AT END
+               MOVE "S" TO FIN-ARCHIVO.
+
+       GENERA-DETALLE.
+           IF ORD-CATEGORIA NOT = CATEGORIA-ANTERIOR AND
+                   CATEGORIA-ANTERIOR NOT = SPACE
+               PERFORM IMPRIME-SUBTOTAL-CATEGORIA.
+           IF ORD-CATEGORIA NOT = CATEGORIA-ANTERIOR
+               MOVE ORD-CATEGORIA TO CATEGORIA-ANTERIOR CAT-NOMBRE
+               DISPLAY LINEA-CATEGORIA.
+           PERFORM IMPRIME-DETALLE.
+           ADD 1 TO CONTADOR-CATEGORIA CONTADOR-GENERAL.
+           ADD ORD-PRECIO TO SUBTOTAL-CATEGORIA TOTAL-GENERAL.
+           PERFORM LEE-SIGUIENTE-ORDENADO.
+
+       IMPRIME-DETALLE.
+           MOVE SPACE TO LINEA-DETALLE.
+           MOVE ORD-ID TO DET-ID.
+           MOVE ORD-PRODUCTO TO DET-PRODUCTO.
+           MOVE ORD-MARCA TO DET-MARCA.
+           MOVE ORD-PRECIO TO DET-PRECIO.
+           DISPLAY LINEA-DETALLE.
+
+       IMPRIME-SUBTOTAL-CATEGORIA.
+           MOVE CONTADOR-CATEGORIA TO SUB-CANTIDAD.
+           MOVE SUBTOTAL-CATEGORIA TO SUB-PRECIO.
+           DISPLAY LINEA-SUBTOTAL.
+           DISPLAY " ".
+           MOVE ZERO TO SUBTOTAL-CATEGORIA.
+           MOVE ZERO TO CONTADOR-CATEGORIA.
+
+       END PROGRAM CATEGORY-REPORT.
