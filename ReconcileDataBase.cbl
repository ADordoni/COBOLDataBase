@@ -0,0 +1,148 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE-DATA-BASE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARTICULOS-ARCHIVO
+       ASSIGN TO "articulos.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS ARTICULOS-ID
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS ARCHIVO-STATUS.
+
+       SELECT TOTALES-ARCHIVO
+       ASSIGN TO "reconciliacion_totales.dat"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS TOTALES-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARTICULOS-ARCHIVO.
+       01 ARTICULOS-REGISTRO.
+           05 ARTICULOS-ID PIC 9(4).
+           05 ARTICULOS-PRODUCTO PIC X(30).
+           05 ARTICULOS-MARCA PIC X(20).
+           05 ARTICULOS-PRECIO PIC 9999V99.
+           05 ARTICULOS-CANTIDAD PIC 9(5).
+           05 ARTICULOS-CATEGORIA PIC X(15).
+           05 ARTICULOS-PROVEEDOR-ID PIC 9(4).
+
+       FD TOTALES-ARCHIVO.
+       01 LINEA-TOTALES.
+           05 TOT-FECHA PIC X(8).
+           05 TOT-CONTADOR PIC 9(7).
+           05 TOT-SUMA PIC 9(9)V99.
+
+       WORKING-STORAGE SECTION.
+       77 LEE-TODO PIC X.
+       77 ARCHIVO-STATUS PIC XX.
+       77 TOTALES-STATUS PIC XX.
+       77 HAY-TOTALES-ANTERIORES PIC X VALUE "N".
+       77 CONTADOR-ACTUAL PIC 9(7) VALUE ZERO.
+       77 SUMA-ACTUAL PIC 9(9)V99 VALUE ZERO.
+       77 CONTADOR-ANTERIOR PIC 9(7) VALUE ZERO.
+       77 SUMA-ANTERIOR PIC 9(9)V99 VALUE ZERO.
+       77 FECHA-ANTERIOR PIC X(8) VALUE SPACE.
+       77 FECHA-HOY PIC X(8).
+       77 DIFERENCIA-SUMA PIC S9(9)V99.
+       77 DIFERENCIA-CONTADOR PIC S9(7).
+       77 TOLERANCIA-SUMA PIC 9(7)V99 VALUE 100.00.
+       77 TOLERANCIA-CONTADOR PIC 9(5) VALUE 2.
+
+       PROCEDURE DIVISION.
+
+       PERFORM LEE-TOTALES-ANTERIORES.
+       PERFORM CALCULA-TOTALES-ACTUALES.
+       DISPLAY " ".
+       DISPLAY "RECONCILIACION DE FIN DE DIA".
+       DISPLAY "Articulos contados hoy : " CONTADOR-ACTUAL.
+       DISPLAY "Valor total hoy......: " SUMA-ACTUAL.
+       IF HAY-TOTALES-ANTERIORES = "S"
+           PERFORM COMPARA-CONTRA-ANTERIOR
+       ELSE
+           DISPLAY "No hay totales de un dia anterior; se toman"
+           DISPLAY "los totales de hoy como base.".
+       PERFORM ESCRIBE-TOTALES-ACTUALES.
+       GOBACK.
+
+       LEE-TOTALES-ANTERIORES.
+           OPEN INPUT TOTALES-ARCHIVO.
+           IF TOTALES-STATUS = "00"
+               READ TOTALES-ARCHIVO
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE "S" TO HAY-TOTALES-ANTERIORES
+                       MOVE TOT-FECHA TO FECHA-ANTERIOR
+                       MOVE TOT-CONTADOR TO CONTADOR-ANTERIOR
+                       MOVE TOT-SUMA TO SUMA-ANTERIOR
+               END-READ
+               CLOSE TOTALES-ARCHIVO.
+
+       CALCULA-TOTALES-ACTUALES.
+           OPEN INPUT ARTICULOS-ARCHIVO.
+           IF ARCHIVO-STATUS NOT = "00"
+               PERFORM MUESTRA-ERROR-ARCHIVO
+               GOBACK.
+           MOVE "0" TO LEE-TODO.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+           PERFORM ACUMULA-REGISTRO UNTIL LEE-TODO = "1".
+           CLOSE ARTICULOS-ARCHIVO.
+
+       MUESTRA-ERROR-ARCHIVO.
+           DISPLAY "No se pudo abrir el archivo de articulos.".
+           EVALUATE ARCHIVO-STATUS
+               WHEN "35"
+                   DISPLAY "El archivo articulos.dat no existe."
+                   DISPLAY "Ejecute primero CREATE-DATA-BASE."
+               WHEN "37"
+                   DISPLAY "No hay permisos para abrir el archivo."
+               WHEN "93"
+                   DISPLAY "El archivo esta en uso por otro proceso."
+               WHEN OTHER
+                   DISPLAY "Codigo de estado: " ARCHIVO-STATUS
+           END-EVALUATE.
+
+       LEE-SIGUIENTE-REGISTRO.
+           READ ARTICULOS-ARCHIVO NEXT RECORD
+           AT END MOVE "1" TO LEE-TODO.
+
+       ACUMULA-REGISTRO.
+           ADD 1 TO CONTADOR-ACTUAL.
+           ADD ARTICULOS-PRECIO TO SUMA-ACTUAL.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+
+       COMPARA-CONTRA-ANTERIOR.
+           DISPLAY "Totales del dia anterior (" FECHA-ANTERIOR "):".
+           DISPLAY "  Articulos: " CONTADOR-ANTERIOR.
+           DISPLAY "  Valor total: " SUMA-ANTERIOR.
+           COMPUTE DIFERENCIA-SUMA = SUMA-ACTUAL - SUMA-ANTERIOR.
+           COMPUTE DIFERENCIA-CONTADOR =
+               CONTADOR-ACTUAL - CONTADOR-ANTERIOR.
+           IF FUNCTION ABS(DIFERENCIA-SUMA) > TOLERANCIA-SUMA
+               OR FUNCTION ABS(DIFERENCIA-CONTADOR) >
+                   TOLERANCIA-CONTADOR
+               DISPLAY " "
+               DISPLAY "*** DISCREPANCIA FUERA DE TOLERANCIA ***"
+               DISPLAY "Diferencia en articulos: " DIFERENCIA-CONTADOR
+               DISPLAY "Diferencia en valor....: " DIFERENCIA-SUMA
+           ELSE
+               DISPLAY "Los totales estan dentro de la tolerancia.".
+
+       ESCRIBE-TOTALES-ACTUALES.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO FECHA-HOY.
+           OPEN OUTPUT TOTALES-ARCHIVO.
+           MOVE FECHA-HOY TO TOT-FECHA.
+           MOVE CONTADOR-ACTUAL TO TOT-CONTADOR.
+           MOVE SUMA-ACTUAL TO TOT-SUMA.
+           WRITE LINEA-TOTALES.
+           CLOSE TOTALES-ARCHIVO.
+
+       END PROGRAM RECONCILE-DATA-BASE.
