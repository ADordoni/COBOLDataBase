@@ -1,87 +1,352 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LOAD-DATA-BASE.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT ARTICULOS-ARCHIVO
-       ASSIGN TO "articulos.dat"
-       ORGANIZATION IS INDEXED
-       RECORD KEY IS ARTICULOS-ID
-       ACCESS MODE IS DYNAMIC.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD ARTICULOS-ARCHIVO.
-       01 ARTICULOS-REGISTRO.
-           05 ARTICULOS-ID PIC 9(2).
-           05 ARTICULOS-PRODUCTO PIC X(30).
-           05 ARTICULOS-MARCA PIC X(20).
-           05 ARTICULOS-PRECIO PIC 9999V99.
-
-       WORKING-STORAGE SECTION.
-       01 IDENTIFICADOR PIC X(30)
-           VALUE "Ingrese el ID del articulo: ".
-       01 PRODUCTO PIC X(22)
-           VALUE "Ingrese el producto: ".
-       01 MARCA PIC X(18)
-           VALUE "Ingrese la marca: ".
-       01 PRECIO PIC X(19)
-           VALUE "Ingrese el precio: ".
-       01 SI-NO PIC X.
-       01 ENTRADA PIC X.
-
-       PROCEDURE DIVISION.
-       MAIN-LOGIC SECTION.
-
-       PERFORM APERTURA.
-       MOVE "S" TO SI-NO.
-       PERFORM CREAR UNTIL SI-NO = "N".
-       PERFORM CIERRE.
-       STOP RUN.
-
-       APERTURA.
-           OPEN I-O ARTICULOS-ARCHIVO.
-
-       CIERRE.
-           CLOSE ARTICULOS-ARCHIVO.
-
-       CREAR.
-           MOVE "N" TO ENTRADA.
-           PERFORM OBTENER UNTIL ENTRADA = "S".
-           PERFORM ESCRIBIR.
-           PERFORM REINICIAR.
-
-       OBTENER.
-           MOVE SPACE TO ARTICULOS-REGISTRO.
-           DISPLAY IDENTIFICADOR.
-           ACCEPT ARTICULOS-ID.
-           DISPLAY PRODUCTO.
-           ACCEPT ARTICULOS-PRODUCTO.
-           DISPLAY MARCA.
-           ACCEPT ARTICULOS-MARCA.
-           DISPLAY PRECIO.
-           ACCEPT ARTICULOS-PRECIO.
-           PERFORM CONTINUAR.
-
-       CONTINUAR.
-           MOVE "S" TO ENTRADA.
-           IF ARTICULOS-PRODUCTO = SPACE
-           MOVE "N" TO ENTRADA.
-
-       ESCRIBIR.
-           WRITE ARTICULOS-REGISTRO.
-
-       REINICIAR.
-           DISPLAY "¿Desea almacenar otro articulo?".
-           ACCEPT SI-NO.
-           IF SI-NO = "s" move "S" TO SI-NO.
-           IF SI-NO NOT = "S" MOVE "N" TO SI-NO.
-
-       END PROGRAM LOAD-DATA-BASE.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOAD-DATA-BASE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARTICULOS-ARCHIVO
+       ASSIGN TO "articulos.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS ARTICULOS-ID
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS ARCHIVO-STATUS.
+
+       SELECT LOTE-ARCHIVO
+       ASSIGN TO "lote_articulos.csv"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS LOTE-STATUS.
+
+       SELECT CHECKPOINT-ARCHIVO
+       ASSIGN TO "lote_checkpoint.dat"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS CHECKPOINT-STATUS.
+
+       SELECT ENTRADA-CHECKPOINT-ARCHIVO
+       ASSIGN TO "entrada_checkpoint.dat"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS ENTRADA-CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARTICULOS-ARCHIVO.
+       01 ARTICULOS-REGISTRO.
+           05 ARTICULOS-ID PIC 9(4).
+           05 ARTICULOS-PRODUCTO PIC X(30).
+           05 ARTICULOS-MARCA PIC X(20).
+           05 ARTICULOS-PRECIO PIC 9999V99.
+           05 ARTICULOS-CANTIDAD PIC 9(5).
+           05 ARTICULOS-CATEGORIA PIC X(15).
+           05 ARTICULOS-PROVEEDOR-ID PIC 9(4).
+
+       FD LOTE-ARCHIVO.
+       01 LOTE-LINEA PIC X(100).
+
+       FD CHECKPOINT-ARCHIVO.
+       01 LINEA-CHECKPOINT PIC X(4).
+
+       FD ENTRADA-CHECKPOINT-ARCHIVO.
+       01 LINEA-ENTRADA-CHECKPOINT PIC X(4).
+
+       WORKING-STORAGE SECTION.
+       01 ARCHIVO-STATUS PIC XX.
+       01 LOTE-STATUS PIC XX.
+       01 CHECKPOINT-STATUS PIC XX.
+       01 ENTRADA-CHECKPOINT-STATUS PIC XX.
+       01 ULTIMO-ID-PROCESADO PIC 9(4) VALUE ZERO.
+       01 ULTIMO-ID-INGRESADO PIC 9(4) VALUE ZERO.
+       01 REINTENTOS-ESCRITURA PIC 9(2) VALUE ZERO.
+       01 REINTENTOS-LECTURA PIC 9(2) VALUE ZERO.
+       01 MAX-REINTENTOS PIC 9(2) VALUE 5.
+       01 MODO-LOTE PIC X VALUE "N".
+       01 FIN-LOTE PIC X VALUE "N".
+       01 LOTE-CAMPO-ID PIC X(6).
+       01 LOTE-CAMPO-PRECIO PIC X(10).
+       01 LOTE-CAMPO-CANTIDAD PIC X(7).
+       01 LOTE-CAMPO-CATEGORIA PIC X(15).
+       01 LOTE-CAMPO-PROVEEDOR PIC X(6).
+       01 IDENTIFICADOR PIC X(30)
+           VALUE "Ingrese el ID del articulo: ".
+       01 PRODUCTO PIC X(22)
+           VALUE "Ingrese el producto: ".
+       01 MARCA PIC X(18)
+           VALUE "Ingrese la marca: ".
+       01 PRECIO PIC X(19)
+           VALUE "Ingrese el precio: ".
+       01 CANTIDAD PIC X(21)
+           VALUE "Ingrese la cantidad: ".
+       01 CATEGORIA PIC X(23)
+           VALUE "Ingrese la categoria: ".
+       01 PROVEEDOR PIC X(48)
+           VALUE "Ingrese el ID del proveedor (0 si no aplica): ".
+       01 SI-NO PIC X.
+       01 ENTRADA PIC X.
+       01 DUPLICADO-SW PIC X.
+       01 REGISTRO-ENCONTRADO PIC X.
+       01 NUEVO-ARTICULOS-REGISTRO.
+           05 NUEVO-ARTICULOS-ID PIC 9(4).
+           05 NUEVO-ARTICULOS-PRODUCTO PIC X(30).
+           05 NUEVO-ARTICULOS-MARCA PIC X(20).
+           05 NUEVO-ARTICULOS-PRECIO PIC 9999V99.
+           05 NUEVO-ARTICULOS-CANTIDAD PIC 9(5).
+           05 NUEVO-ARTICULOS-CATEGORIA PIC X(15).
+           05 NUEVO-ARTICULOS-PROVEEDOR-ID PIC 9(4).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+
+       PERFORM APERTURA.
+       PERFORM ABRIR-LOTE.
+       IF MODO-LOTE = "S"
+           PERFORM CARGA-LOTE
+       ELSE
+           PERFORM LEE-ENTRADA-CHECKPOINT
+           MOVE "S" TO SI-NO
+           PERFORM CREAR UNTIL SI-NO = "N"
+           PERFORM BORRA-ENTRADA-CHECKPOINT.
+       PERFORM CIERRE.
+       GOBACK.
+
+       APERTURA.
+           OPEN I-O ARTICULOS-ARCHIVO.
+           IF ARCHIVO-STATUS NOT = "00"
+               PERFORM MUESTRA-ERROR-ARCHIVO
+               GOBACK.
+
+       MUESTRA-ERROR-ARCHIVO.
+           DISPLAY "No se pudo abrir el archivo de articulos.".
+           EVALUATE ARCHIVO-STATUS
+               WHEN "35"
+                   DISPLAY "El archivo articulos.dat no existe."
+                   DISPLAY "Ejecute primero CREATE-DATA-BASE."
+               WHEN "37"
+                   DISPLAY "No hay permisos para abrir el archivo."
+               WHEN "93"
+                   DISPLAY "El archivo esta en uso por otro proceso."
+               WHEN OTHER
+                   DISPLAY "Codigo de estado: " ARCHIVO-STATUS
+           END-EVALUATE.
+
+       CIERRE.
+           CLOSE ARTICULOS-ARCHIVO.
+           IF MODO-LOTE = "S"
+               CLOSE LOTE-ARCHIVO.
+
+       ABRIR-LOTE.
+           OPEN INPUT LOTE-ARCHIVO.
+           IF LOTE-STATUS = "00"
+               MOVE "S" TO MODO-LOTE
+               DISPLAY "Modo lote: cargando desde lote_articulos.csv"
+           ELSE
+               MOVE "N" TO MODO-LOTE.
+
+       CARGA-LOTE.
+           MOVE "N" TO FIN-LOTE.
+           PERFORM LEE-CHECKPOINT.
+           IF ULTIMO-ID-PROCESADO NOT = ZERO
+               DISPLAY "Reanudando carga despues del ID "
+                   ULTIMO-ID-PROCESADO.
+           PERFORM LEE-LINEA-LOTE.
+           PERFORM PROCESA-LINEA-LOTE UNTIL FIN-LOTE = "S".
+           PERFORM BORRA-CHECKPOINT.
+
+       LEE-CHECKPOINT.
+           MOVE ZERO TO ULTIMO-ID-PROCESADO.
+           OPEN INPUT CHECKPOINT-ARCHIVO.
+           IF CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-ARCHIVO
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE LINEA-CHECKPOINT TO ULTIMO-ID-PROCESADO
+               END-READ
+               CLOSE CHECKPOINT-ARCHIVO.
+
+       ESCRIBE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-ARCHIVO.
+           MOVE ARTICULOS-ID TO LINEA-CHECKPOINT.
+           WRITE LINEA-CHECKPOINT.
+           CLOSE CHECKPOINT-ARCHIVO.
+
+       BORRA-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-ARCHIVO.
+           CLOSE CHECKPOINT-ARCHIVO.
+
+       LEE-ENTRADA-CHECKPOINT.
+           MOVE ZERO TO ULTIMO-ID-INGRESADO.
+           OPEN INPUT ENTRADA-CHECKPOINT-ARCHIVO.
+           IF ENTRADA-CHECKPOINT-STATUS = "00"
+               READ ENTRADA-CHECKPOINT-ARCHIVO
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE LINEA-ENTRADA-CHECKPOINT
+                           TO ULTIMO-ID-INGRESADO
+               END-READ
+               CLOSE ENTRADA-CHECKPOINT-ARCHIVO.
+           IF ULTIMO-ID-INGRESADO NOT = ZERO
+               DISPLAY "Reanudando: el ultimo articulo guardado fue "
+                   "el ID " ULTIMO-ID-INGRESADO.
+
+       ESCRIBE-ENTRADA-CHECKPOINT.
+           OPEN OUTPUT ENTRADA-CHECKPOINT-ARCHIVO.
+           MOVE ARTICULOS-ID TO LINEA-ENTRADA-CHECKPOINT.
+           WRITE LINEA-ENTRADA-CHECKPOINT.
+           CLOSE ENTRADA-CHECKPOINT-ARCHIVO.
+
+       BORRA-ENTRADA-CHECKPOINT.
+           OPEN OUTPUT ENTRADA-CHECKPOINT-ARCHIVO.
+           CLOSE ENTRADA-CHECKPOINT-ARCHIVO.
+
+       LEE-LINEA-LOTE.
+           READ LOTE-ARCHIVO
+           AT END
+               MOVE "S" TO FIN-LOTE.
+
+       PROCESA-LINEA-LOTE.
+           MOVE SPACE TO ARTICULOS-REGISTRO.
+           MOVE SPACE TO LOTE-CAMPO-ID LOTE-CAMPO-PRECIO
+               LOTE-CAMPO-CANTIDAD LOTE-CAMPO-CATEGORIA
+               LOTE-CAMPO-PROVEEDOR.
+           UNSTRING LOTE-LINEA DELIMITED BY ","
+               INTO LOTE-CAMPO-ID ARTICULOS-PRODUCTO
+               ARTICULOS-MARCA LOTE-CAMPO-PRECIO LOTE-CAMPO-CANTIDAD
+               LOTE-CAMPO-CATEGORIA LOTE-CAMPO-PROVEEDOR.
+           COMPUTE ARTICULOS-ID = FUNCTION NUMVAL(LOTE-CAMPO-ID).
+           COMPUTE ARTICULOS-PRECIO = FUNCTION NUMVAL(LOTE-CAMPO-PRECIO).
+           COMPUTE ARTICULOS-CANTIDAD =
+               FUNCTION NUMVAL(LOTE-CAMPO-CANTIDAD).
+           MOVE LOTE-CAMPO-CATEGORIA TO ARTICULOS-CATEGORIA.
+           IF LOTE-CAMPO-PROVEEDOR = SPACE
+               MOVE ZERO TO ARTICULOS-PROVEEDOR-ID
+           ELSE
+               COMPUTE ARTICULOS-PROVEEDOR-ID =
+                   FUNCTION NUMVAL(LOTE-CAMPO-PROVEEDOR).
+           IF ARTICULOS-ID > ULTIMO-ID-PROCESADO
+               PERFORM ESCRIBIR.
+           PERFORM LEE-LINEA-LOTE.
+
+       CREAR.
+           MOVE "N" TO ENTRADA.
+           PERFORM OBTENER UNTIL ENTRADA = "S".
+           PERFORM ESCRIBIR.
+           PERFORM REINICIAR.
+
+       OBTENER.
+           MOVE SPACE TO ARTICULOS-REGISTRO.
+           DISPLAY IDENTIFICADOR.
+           ACCEPT ARTICULOS-ID.
+           DISPLAY PRODUCTO.
+           ACCEPT ARTICULOS-PRODUCTO.
+           DISPLAY MARCA.
+           ACCEPT ARTICULOS-MARCA.
+           DISPLAY PRECIO.
+           ACCEPT ARTICULOS-PRECIO.
+           DISPLAY CANTIDAD.
+           ACCEPT ARTICULOS-CANTIDAD.
+           DISPLAY CATEGORIA.
+           ACCEPT ARTICULOS-CATEGORIA.
+           DISPLAY PROVEEDOR.
+           ACCEPT ARTICULOS-PROVEEDOR-ID.
+           PERFORM CONTINUAR.
+
+       CONTINUAR.
+           MOVE "S" TO ENTRADA.
+           IF FUNCTION TRIM(ARTICULOS-PRODUCTO) = SPACE
+               DISPLAY "El producto no puede quedar en blanco."
+               MOVE "N" TO ENTRADA.
+           IF ARTICULOS-PRECIO = ZERO
+               DISPLAY "El precio no puede ser cero."
+               MOVE "N" TO ENTRADA.
+
+       ESCRIBIR.
+           MOVE ARTICULOS-REGISTRO TO NUEVO-ARTICULOS-REGISTRO.
+           MOVE ZERO TO REINTENTOS-ESCRITURA.
+           PERFORM INTENTA-ESCRIBIR.
+
+       INTENTA-ESCRIBIR.
+           MOVE "N" TO DUPLICADO-SW.
+           WRITE ARTICULOS-REGISTRO
+           INVALID KEY
+               MOVE "S" TO DUPLICADO-SW.
+           IF DUPLICADO-SW = "S"
+               PERFORM MANEJAR-DUPLICADO
+           ELSE
+               IF ARCHIVO-STATUS = "9D" OR ARCHIVO-STATUS = "99"
+                   PERFORM ESPERA-Y-REINTENTA-ESCRITURA
+               ELSE
+                   IF MODO-LOTE = "S"
+                       PERFORM ESCRIBE-CHECKPOINT
+                   ELSE
+                       PERFORM ESCRIBE-ENTRADA-CHECKPOINT.
+
+       ESPERA-Y-REINTENTA-ESCRITURA.
+           ADD 1 TO REINTENTOS-ESCRITURA.
+           IF REINTENTOS-ESCRITURA > MAX-REINTENTOS
+               DISPLAY "No se pudo escribir: el registro sigue ocupado."
+           ELSE
+               DISPLAY "Registro ocupado, reintentando..."
+               CALL "C$SLEEP" USING 1
+               PERFORM INTENTA-ESCRIBIR.
+
+       INTENTA-LEER-EXISTENTE.
+           MOVE "S" TO REGISTRO-ENCONTRADO.
+           READ ARTICULOS-ARCHIVO RECORD WITH LOCK
+           INVALID KEY
+               DISPLAY "No se pudo leer el registro existente."
+               MOVE "N" TO REGISTRO-ENCONTRADO.
+           IF ARCHIVO-STATUS = "9D" OR ARCHIVO-STATUS = "99"
+               PERFORM ESPERA-Y-REINTENTA-LECTURA.
+
+       ESPERA-Y-REINTENTA-LECTURA.
+           ADD 1 TO REINTENTOS-LECTURA.
+           IF REINTENTOS-LECTURA > MAX-REINTENTOS
+               DISPLAY "No se pudo leer: el registro sigue ocupado."
+               MOVE "N" TO REGISTRO-ENCONTRADO
+           ELSE
+               DISPLAY "Registro ocupado, reintentando..."
+               CALL "C$SLEEP" USING 1
+               PERFORM INTENTA-LEER-EXISTENTE.
+
+       MANEJAR-DUPLICADO.
+           IF MODO-LOTE = "S"
+               DISPLAY "El ID " NUEVO-ARTICULOS-ID
+                   " ya existe; se omite esta linea del lote."
+           ELSE
+               DISPLAY "El ID " NUEVO-ARTICULOS-ID " ya existe:"
+               MOVE NUEVO-ARTICULOS-ID TO ARTICULOS-ID
+               MOVE ZERO TO REINTENTOS-LECTURA
+               PERFORM INTENTA-LEER-EXISTENTE
+               IF REGISTRO-ENCONTRADO NOT = "S"
+                   DISPLAY "Entrada cancelada."
+               ELSE
+                   DISPLAY " Producto: " ARTICULOS-PRODUCTO
+                   DISPLAY " Marca: " ARTICULOS-MARCA
+                   DISPLAY " Precio: " ARTICULOS-PRECIO
+                   MOVE NUEVO-ARTICULOS-PRODUCTO TO ARTICULOS-PRODUCTO
+                   MOVE NUEVO-ARTICULOS-MARCA TO ARTICULOS-MARCA
+                   MOVE NUEVO-ARTICULOS-PRECIO TO ARTICULOS-PRECIO
+                   MOVE NUEVO-ARTICULOS-CANTIDAD TO ARTICULOS-CANTIDAD
+                   MOVE NUEVO-ARTICULOS-CATEGORIA TO ARTICULOS-CATEGORIA
+                   MOVE NUEVO-ARTICULOS-PROVEEDOR-ID
+                       TO ARTICULOS-PROVEEDOR-ID
+                   DISPLAY
+                    "Ingrese otro ID, o 00 para cancelar este articulo:"
+                   ACCEPT ARTICULOS-ID
+                   IF ARTICULOS-ID = ZEROES
+                       DISPLAY "Entrada cancelada."
+                   ELSE
+                       PERFORM ESCRIBIR.
+
+       REINICIAR.
+           DISPLAY "¿Desea almacenar otro articulo?".
+           ACCEPT SI-NO.
+           IF SI-NO = "s" move "S" TO SI-NO.
+           IF SI-NO NOT = "S" MOVE "N" TO SI-NO.
+
+       END PROGRAM LOAD-DATA-BASE.
