@@ -0,0 +1,185 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRICE-UPDATE-DATA-BASE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARTICULOS-ARCHIVO
+       ASSIGN TO "articulos.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS ARTICULOS-ID
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS ARCHIVO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARTICULOS-ARCHIVO.
+       01 ARTICULOS-REGISTRO.
+           05 ARTICULOS-ID PIC 9(4).
+           05 ARTICULOS-PRODUCTO PIC X(30).
+           05 ARTICULOS-MARCA PIC X(20).
+           05 ARTICULOS-PRECIO PIC 9999V99.
+           05 ARTICULOS-CANTIDAD PIC 9(5).
+           05 ARTICULOS-CATEGORIA PIC X(15).
+           05 ARTICULOS-PROVEEDOR-ID PIC 9(4).
+
+       WORKING-STORAGE SECTION.
+       77 LEE-TODO PIC X.
+       77 RESTRINGIR-MARCA PIC X.
+       77 MARCA-FILTRO PIC X(20).
+       77 TIPO-AJUSTE PIC X.
+       77 PORCENTAJE PIC 9(3)V99.
+       77 FACTOR PIC S9(2)V9(4).
+       77 PRECIO-NUEVO PIC 9999V99.
+       77 CONFIRMA PIC X.
+       77 CONTADOR-AFECTADOS PIC 9(5) VALUE ZERO.
+       77 TIPO-ERROR-PRECIO PIC X.
+       77 ARCHIVO-STATUS PIC XX.
+
+       01 LINEA-PREVIEW.
+           05 FILLER PIC X(4) VALUE SPACE.
+           05 PREV-ID PIC Z(5).
+           05 FILLER PIC X(2) VALUE SPACE.
+           05 PREV-PRODUCTO PIC X(30).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 PREV-MARCA PIC X(20).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 PREV-PRECIO-ACTUAL PIC ZZZ9.99.
+           05 FILLER PIC X(4) VALUE " -> ".
+           05 PREV-PRECIO-NUEVO PIC ZZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       PERFORM PIDE-CRITERIOS.
+       OPEN INPUT ARTICULOS-ARCHIVO.
+       IF ARCHIVO-STATUS NOT = "00"
+           PERFORM MUESTRA-ERROR-ARCHIVO
+           GOBACK.
+       DISPLAY " ".
+       DISPLAY "VISTA PREVIA DE CAMBIOS DE PRECIO".
+       DISPLAY " ".
+       MOVE "0" TO LEE-TODO.
+       PERFORM LEE-SIGUIENTE-REGISTRO.
+       PERFORM MUESTRA-PREVIEW UNTIL LEE-TODO = "1".
+       CLOSE ARTICULOS-ARCHIVO.
+       DISPLAY " ".
+       DISPLAY "Articulos a actualizar: " CONTADOR-AFECTADOS.
+       IF CONTADOR-AFECTADOS = ZERO
+           DISPLAY "No hay articulos que coincidan con el criterio."
+       ELSE
+           PERFORM PIDE-CONFIRMACION
+           IF CONFIRMA = "S"
+               PERFORM APLICA-CAMBIOS
+           ELSE
+               DISPLAY "Actualizacion cancelada.".
+       STOP RUN.
+
+       MUESTRA-ERROR-ARCHIVO.
+           DISPLAY "No se pudo abrir el archivo de articulos.".
+           EVALUATE ARCHIVO-STATUS
+               WHEN "35"
+                   DISPLAY "El archivo articulos.dat no existe."
+                   DISPLAY "Ejecute primero CREATE-DATA-BASE."
+               WHEN "37"
+                   DISPLAY "No hay permisos para abrir el archivo."
+               WHEN "93"
+                   DISPLAY "El archivo esta en uso por otro proceso."
+               WHEN OTHER
+                   DISPLAY "Codigo de estado: " ARCHIVO-STATUS
+           END-EVALUATE.
+
+       PIDE-CRITERIOS.
+           DISPLAY " ".
+           DISPLAY "¿Restringir a una marca especifica? (S/N): ".
+           ACCEPT RESTRINGIR-MARCA.
+           IF RESTRINGIR-MARCA = "s"
+               MOVE "S" TO RESTRINGIR-MARCA.
+           IF RESTRINGIR-MARCA = "S"
+               DISPLAY "Ingrese la marca: "
+               ACCEPT MARCA-FILTRO.
+           DISPLAY "¿Aumento o disminucion? (A/D): ".
+           ACCEPT TIPO-AJUSTE.
+           IF TIPO-AJUSTE = "a"
+               MOVE "A" TO TIPO-AJUSTE.
+           IF TIPO-AJUSTE = "d"
+               MOVE "D" TO TIPO-AJUSTE.
+           DISPLAY "Ingrese el porcentaje: ".
+           ACCEPT PORCENTAJE.
+           IF TIPO-AJUSTE = "D"
+               PERFORM VALIDA-PORCENTAJE-DISMINUCION
+                   UNTIL PORCENTAJE < 100.
+           IF TIPO-AJUSTE = "A"
+               COMPUTE FACTOR = 1 + (PORCENTAJE / 100)
+           ELSE
+               COMPUTE FACTOR = 1 - (PORCENTAJE / 100).
+
+       VALIDA-PORCENTAJE-DISMINUCION.
+           DISPLAY "Una disminucion debe ser menor al 100%.".
+           DISPLAY "Ingrese el porcentaje: ".
+           ACCEPT PORCENTAJE.
+
+       LEE-SIGUIENTE-REGISTRO.
+           READ ARTICULOS-ARCHIVO NEXT RECORD
+           AT END MOVE "1" TO LEE-TODO.
+
+       MUESTRA-PREVIEW.
+           MOVE SPACE TO TIPO-ERROR-PRECIO.
+           IF RESTRINGIR-MARCA NOT = "S" OR
+                   ARTICULOS-MARCA = MARCA-FILTRO
+               COMPUTE PRECIO-NUEVO ROUNDED = ARTICULOS-PRECIO * FACTOR
+                   ON SIZE ERROR
+                       DISPLAY "ID " ARTICULOS-ID
+                           ": precio resultante fuera de rango, no se"
+                       DISPLAY "   incluye en la actualizacion."
+                       MOVE "E" TO TIPO-ERROR-PRECIO
+               END-COMPUTE
+               IF TIPO-ERROR-PRECIO NOT = "E"
+                   MOVE ARTICULOS-ID TO PREV-ID
+                   MOVE ARTICULOS-PRODUCTO TO PREV-PRODUCTO
+                   MOVE ARTICULOS-MARCA TO PREV-MARCA
+                   MOVE ARTICULOS-PRECIO TO PREV-PRECIO-ACTUAL
+                   MOVE PRECIO-NUEVO TO PREV-PRECIO-NUEVO
+                   DISPLAY LINEA-PREVIEW
+                   ADD 1 TO CONTADOR-AFECTADOS.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+
+       PIDE-CONFIRMACION.
+           DISPLAY " ".
+           DISPLAY "¿Confirma aplicar estos cambios? (S/N): ".
+           ACCEPT CONFIRMA.
+           IF CONFIRMA = "s"
+               MOVE "S" TO CONFIRMA.
+
+       APLICA-CAMBIOS.
+           OPEN I-O ARTICULOS-ARCHIVO.
+           MOVE "0" TO LEE-TODO.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+           PERFORM ACTUALIZA-REGISTRO UNTIL LEE-TODO = "1".
+           CLOSE ARTICULOS-ARCHIVO.
+           DISPLAY "Precios actualizados correctamente.".
+
+       ACTUALIZA-REGISTRO.
+           MOVE SPACE TO TIPO-ERROR-PRECIO.
+           IF RESTRINGIR-MARCA NOT = "S" OR
+                   ARTICULOS-MARCA = MARCA-FILTRO
+               COMPUTE ARTICULOS-PRECIO ROUNDED =
+                       ARTICULOS-PRECIO * FACTOR
+                   ON SIZE ERROR
+                       DISPLAY "ID " ARTICULOS-ID
+                           ": precio resultante fuera de rango, no se"
+                       DISPLAY "   actualizo."
+                       MOVE "E" TO TIPO-ERROR-PRECIO
+               END-COMPUTE
+               IF TIPO-ERROR-PRECIO NOT = "E"
+                   REWRITE ARTICULOS-REGISTRO
+                   INVALID KEY
+                       DISPLAY "Error al actualizar el registro".
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+
+       END PROGRAM PRICE-UPDATE-DATA-BASE.
