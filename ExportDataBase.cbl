@@ -0,0 +1,140 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORT-DATA-BASE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARTICULOS-ARCHIVO
+       ASSIGN TO "articulos.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS ARTICULOS-ID
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS ARCHIVO-STATUS.
+
+       SELECT EXPORTACION-ARCHIVO
+       ASSIGN TO "articulos_export.csv"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS EXPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARTICULOS-ARCHIVO.
+       01 ARTICULOS-REGISTRO.
+           05 ARTICULOS-ID PIC 9(4).
+           05 ARTICULOS-PRODUCTO PIC X(30).
+           05 ARTICULOS-MARCA PIC X(20).
+           05 ARTICULOS-PRECIO PIC 9999V99.
+           05 ARTICULOS-CANTIDAD PIC 9(5).
+           05 ARTICULOS-CATEGORIA PIC X(15).
+           05 ARTICULOS-PROVEEDOR-ID PIC 9(4).
+
+       FD EXPORTACION-ARCHIVO.
+       01 LINEA-EXPORTACION PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       77 LEE-TODO PIC X.
+       77 ARCHIVO-STATUS PIC XX.
+       77 EXPORT-STATUS PIC XX.
+       77 CONTADOR-EXPORTADOS PIC 9(5) VALUE ZERO.
+       77 CAMPO-ID PIC 9(4).
+       77 CAMPO-PRECIO PIC Z(4)9.99.
+       77 CAMPO-CANTIDAD PIC Z(4)9.
+       77 CAMPO-PRODUCTO PIC X(30).
+       77 CAMPO-MARCA PIC X(20).
+       77 CAMPO-CATEGORIA PIC X(15).
+       77 CAMPO-PROVEEDOR PIC Z(3)9.
+
+       PROCEDURE DIVISION.
+
+       OPEN INPUT ARTICULOS-ARCHIVO.
+       IF ARCHIVO-STATUS NOT = "00"
+           PERFORM MUESTRA-ERROR-ARCHIVO
+           GOBACK.
+       OPEN OUTPUT EXPORTACION-ARCHIVO.
+       IF EXPORT-STATUS NOT = "00"
+           PERFORM MUESTRA-ERROR-EXPORTACION
+           CLOSE ARTICULOS-ARCHIVO
+           GOBACK.
+       PERFORM ESCRIBE-ENCABEZADO.
+       MOVE "0" TO LEE-TODO.
+       PERFORM LEE-SIGUIENTE-REGISTRO.
+       PERFORM EXPORTA-REGISTRO UNTIL LEE-TODO = "1".
+       DISPLAY " ".
+       DISPLAY "Articulos exportados: " CONTADOR-EXPORTADOS.
+       DISPLAY "Archivo generado: articulos_export.csv".
+       CLOSE ARTICULOS-ARCHIVO.
+       CLOSE EXPORTACION-ARCHIVO.
+       STOP RUN.
+
+       MUESTRA-ERROR-ARCHIVO.
+           DISPLAY "No se pudo abrir el archivo de articulos.".
+           EVALUATE ARCHIVO-STATUS
+               WHEN "35"
+                   DISPLAY "El archivo articulos.dat no existe."
+                   DISPLAY "Ejecute primero CREATE-DATA-BASE."
+               WHEN "37"
+                   DISPLAY "No hay permisos para abrir el archivo."
+               WHEN "93"
+                   DISPLAY "El archivo esta en uso por otro proceso."
+               WHEN OTHER
+                   DISPLAY "Codigo de estado: " ARCHIVO-STATUS
+           END-EVALUATE.
+
+       MUESTRA-ERROR-EXPORTACION.
+           DISPLAY "No se pudo crear articulos_export.csv.".
+           EVALUATE EXPORT-STATUS
+               WHEN "37"
+                   DISPLAY "No hay permisos para crear el archivo."
+               WHEN "93"
+                   DISPLAY "El archivo esta en uso por otro proceso."
+               WHEN OTHER
+                   DISPLAY "Codigo de estado: " EXPORT-STATUS
+           END-EVALUATE.
+
+       ESCRIBE-ENCABEZADO.
+           MOVE "ID,PRODUCTO,MARCA,PRECIO,CANTIDAD,CATEGORIA,PROVEEDOR"
+               TO LINEA-EXPORTACION.
+           WRITE LINEA-EXPORTACION.
+
+       LEE-SIGUIENTE-REGISTRO.
+           READ ARTICULOS-ARCHIVO NEXT RECORD
+           AT END MOVE "1" TO LEE-TODO.
+
+       EXPORTA-REGISTRO.
+           MOVE SPACE TO LINEA-EXPORTACION.
+           MOVE ARTICULOS-ID TO CAMPO-ID.
+           MOVE ARTICULOS-PRECIO TO CAMPO-PRECIO.
+           MOVE ARTICULOS-CANTIDAD TO CAMPO-CANTIDAD.
+           MOVE ARTICULOS-PRODUCTO TO CAMPO-PRODUCTO.
+           MOVE ARTICULOS-MARCA TO CAMPO-MARCA.
+           MOVE ARTICULOS-CATEGORIA TO CAMPO-CATEGORIA.
+           MOVE ARTICULOS-PROVEEDOR-ID TO CAMPO-PROVEEDOR.
+           INSPECT CAMPO-PRODUCTO REPLACING ALL "," BY " ".
+           INSPECT CAMPO-MARCA REPLACING ALL "," BY " ".
+           INSPECT CAMPO-CATEGORIA REPLACING ALL "," BY " ".
+           STRING
+               CAMPO-ID DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CAMPO-PRODUCTO) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CAMPO-MARCA) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CAMPO-PRECIO) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CAMPO-CANTIDAD) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CAMPO-CATEGORIA) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CAMPO-PROVEEDOR) DELIMITED BY SIZE
+               INTO LINEA-EXPORTACION.
+           WRITE LINEA-EXPORTACION.
+           ADD 1 TO CONTADOR-EXPORTADOS.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+
+       END PROGRAM EXPORT-DATA-BASE.
